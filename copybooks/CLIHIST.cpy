@@ -0,0 +1,7 @@
+      *----Gustavo Mendes de Moura
+      *----LAYOUT DO REGISTRO DE HISTORICO DE FECHAMENTO MENSAL
+       01  REG-HISTORICO.
+           05  HIST-CHAVE              PICTURE X(10).
+           05  HIST-SALDO-ABERTURA     PICTURE S9(10) COMP-3.
+           05  HIST-SALDO-FECHAMENTO   PICTURE S9(10) COMP-3.
+           05  HIST-DATA-FECHAMENTO    PICTURE 9(08).
