@@ -0,0 +1,8 @@
+      *----Gustavo Mendes de Moura
+      *----LAYOUT DO REGISTRO DE CONTROLE (TOTAL ESPERADO PARA
+      *----RECONCILIACAO DO ARQUIVO MESTRE DE CLIENTES)
+       01  REG-CONTROLE.
+           05  CT-CHAVE            PICTURE X(10).
+           05  CT-SALDO-ESPERADO   PICTURE S9(12) COMP-3.
+           05  CT-DATA             PICTURE 9(08).
+           05  CT-QTDE-AUDITORIA   PICTURE 9(07).
