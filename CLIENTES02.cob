@@ -1,4 +1,4 @@
-       
+
        IDENTIFICATION      DIVISION.
 
        PROGRAM-ID.  CLIENTES02.
@@ -8,37 +8,342 @@
        SPECIAL-NAMES.
            DECIMAL-POINT   IS COMMA.
 
+       INPUT-OUTPUT        SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES-MASTER ASSIGN TO "CLIMST"
+               ORGANIZATION   IS INDEXED
+               ACCESS MODE    IS DYNAMIC
+               RECORD KEY     IS CM-CHAVE
+               FILE STATUS    IS WRK-STATUS-MASTER.
+
        DATA                DIVISION.
+       FILE                SECTION.
+       FD  CLIENTES-MASTER
+           LABEL RECORD IS STANDARD.
+           COPY CLIMST.
+
        WORKING-STORAGE     SECTION.
+       01  WRK-STATUS-MASTER    PICTURE X(02) VALUE SPACES.
        01  WRK-NOME        PICTURE X(20)  VALUE SPACES.
        01  WRK-SALDO       PICTURE S9(10) COMP VALUE ZEROS.
        01  WRK-SALDO-ED    PICTURE Z.ZZZ.ZZZ.ZZ9,99.
        01  WRK-TIPO-CONTA  PICTURE 9.
+       01  WRK-SALDO-MINIMO-ED PICTURE Z.ZZZ.ZZZ.ZZ9,99.
+       01  WRK-SALDO-CONVERTIDO     PICTURE S9(10)V9999 COMP.
+       01  WRK-SALDO-CONVERTIDO-ED  PICTURE Z.ZZZ.ZZZ.ZZ9,99.
+       01  WRK-MODO-EXECUCAO   PICTURE 9      VALUE ZERO.
+           88  WRK-MODO-INTERATIVO        VALUE 1.
+           88  WRK-MODO-BATCH             VALUE 2.
+       01  WRK-FIM-ARQUIVO     PICTURE X(01)  VALUE "N".
+           88  WRK-FIM-ARQUIVO-SIM        VALUE "S".
+       01  WRK-CONTADOR-INELEGIVEIS PICTURE 9(07) VALUE ZEROS.
+       01  WRK-CONTADOR-ED          PICTURE ZZZ.ZZ9.
+
+           COPY CLIMIN.
+           COPY CLIDOC.
+           COPY CLIMOE.
 
        PROCEDURE           DIVISION.
+       0000-INICIO.
+           DISPLAY "MODO DE EXECUCAO (1-INTERATIVO, 2-BATCH) ? "
+               ACCEPT WRK-MODO-EXECUCAO.
+
+           EVALUATE TRUE
+               WHEN WRK-MODO-INTERATIVO
+                   PERFORM 0100-MODO-INTERATIVO
+               WHEN WRK-MODO-BATCH
+                   PERFORM 0200-MODO-BATCH
+               WHEN OTHER
+                   DISPLAY "MODO DE EXECUCAO INVALIDO"
+                   MOVE 8 TO RETURN-CODE
+           END-EVALUATE.
+
+           STOP RUN.
+
+      *---- MODO INTERATIVO (ABERTURA DE UMA CONTA POR VEZ)
+
+       0100-MODO-INTERATIVO.
+           DISPLAY "DIGITE A CHAVE DO CLIENTE ".
+               ACCEPT CM-CHAVE.
            DISPLAY "DIGITE SEU NOME ".
                ACCEPT WRK-NOME.
            DISPLAY "DIGITE SEU SALDO ".
                ACCEPT WRK-SALDO.
-           DISPLAY "QUAL O TIPO DE CONTA (1-FISICA, 2-JURIDICA) ? ".
+           DISPLAY "QUAL O TIPO DE CONTA ".
+           DISPLAY "(1-FISICA,2-JURIDICA,3-POUPANCA,4-CONJUNTA) ? ".
                ACCEPT WRK-TIPO-CONTA.
+           DISPLAY "MOEDA DA CONTA (BRL,USD,EUR) ? ".
+               ACCEPT WRK-MOEDA.
+
+           IF WRK-TIPO-CONTA IS LESS THAN 1 OR
+              WRK-TIPO-CONTA IS GREATER THAN 4
+               DISPLAY "TIPO DE CONTA NAO EXISTE"
+           ELSE
+               PERFORM 1300-VALIDA-MOEDA
+               IF NOT WRK-MOEDA-OK
+                   DISPLAY "MOEDA NAO SUPORTADA - CONTA NAO ABERTA"
+               ELSE
+                   PERFORM 1000-VALIDA-DOCUMENTO
+                   IF NOT WRK-DOC-OK
+                       DISPLAY "DOCUMENTO INVALIDO - CONTA NAO ABERTA"
+                   ELSE
+                       PERFORM 0150-ABRIR-MASTER
+                       READ CLIENTES-MASTER
+                           INVALID KEY
+                               PERFORM 2000-VERIFICA-ELEGIBILIDADE
+                           NOT INVALID KEY
+                               DISPLAY
+                                 "CLIENTE JA CADASTRADO - USE O CLIMANT"
+                       END-READ
+                       CLOSE CLIENTES-MASTER
+                   END-IF
+               END-IF
+           END-IF.
+
+      *---- ABRE O MESTRE PARA ATUALIZACAO, CRIANDO O ARQUIVO NA
+      *---- PRIMEIRA EXECUCAO (MESMO IDIOMA USADO EM CLIENTES/CLIMANT)
+
+       0150-ABRIR-MASTER.
+           OPEN I-O CLIENTES-MASTER.
+           IF WRK-STATUS-MASTER = "35"
+               OPEN OUTPUT CLIENTES-MASTER
+               CLOSE CLIENTES-MASTER
+               OPEN I-O CLIENTES-MASTER
+           END-IF.
+
+      *---- VALIDA A MOEDA INFORMADA E LOCALIZA A TAXA DE CONVERSAO
+
+       1300-VALIDA-MOEDA.
+           MOVE "N" TO WRK-MOEDA-VALIDA-SW.
+           MOVE ZEROS TO WRK-MOEDA-IND.
+
+           PERFORM VARYING WRK-MOEDA-IND FROM 1 BY 1
+                   UNTIL WRK-MOEDA-IND > 3
+               IF WRK-MOEDA = WRK-MOEDA-COD (WRK-MOEDA-IND)
+                   MOVE "S" TO WRK-MOEDA-VALIDA-SW
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+      *---- MODO BATCH (RE-CHECAGEM DE ELEGIBILIDADE SOBRE O MESTRE)
+
+       0200-MODO-BATCH.
+           OPEN INPUT CLIENTES-MASTER.
+
+           MOVE "N" TO WRK-FIM-ARQUIVO.
+           PERFORM 0210-LER-PROXIMO.
+
+           PERFORM UNTIL WRK-FIM-ARQUIVO-SIM
+               PERFORM 0220-CHECA-ELEGIVEL
+               PERFORM 0210-LER-PROXIMO
+           END-PERFORM.
+
+           CLOSE CLIENTES-MASTER.
+
+           MOVE WRK-CONTADOR-INELEGIVEIS TO WRK-CONTADOR-ED.
+           DISPLAY "CONTAS ABAIXO DO MINIMO: " WRK-CONTADOR-ED.
+
+           IF WRK-CONTADOR-INELEGIVEIS > 0
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+
+       0210-LER-PROXIMO.
+           READ CLIENTES-MASTER NEXT RECORD
+               AT END
+                   MOVE "S" TO WRK-FIM-ARQUIVO
+           END-READ.
+
+       0220-CHECA-ELEGIVEL.
+           PERFORM 0230-CONVERTE-SALDO-BRL.
+
+           IF WRK-SALDO-CONVERTIDO IS LESS THAN
+                   WRK-SALDO-MINIMO (CM-TIPO-CONTA)
+               ADD 1 TO WRK-CONTADOR-INELEGIVEIS
+               MOVE WRK-SALDO-CONVERTIDO TO WRK-SALDO-MINIMO-ED
+               DISPLAY "CLIENTE " CM-CHAVE
+                   " ABAIXO DO MINIMO - SALDO (BRL) "
+                   WRK-SALDO-MINIMO-ED
+           END-IF.
+
+      *---- CONVERTE O SALDO DO REGISTRO (NA MOEDA DA CONTA, CM-MOEDA)
+      *---- PARA REAIS, POIS A TABELA DE SALDO MINIMO E SEMPRE EM BRL
+
+       0230-CONVERTE-SALDO-BRL.
+           MOVE 1 TO WRK-MOEDA-IND.
+           PERFORM VARYING WRK-MOEDA-IND FROM 1 BY 1
+                   UNTIL WRK-MOEDA-IND > 3
+               IF CM-MOEDA = WRK-MOEDA-COD (WRK-MOEDA-IND)
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+           IF WRK-MOEDA-IND > 3
+               MOVE 1 TO WRK-MOEDA-IND
+           END-IF.
+
+           COMPUTE WRK-SALDO-CONVERTIDO =
+               CM-SALDO * WRK-MOEDA-TAXA (WRK-MOEDA-IND).
 
-           IF WRK-SALDO IS GREATER THAN OR EQUAL TO 5000     
+      *---- CAPTURA E VALIDA O DOCUMENTO DE ACORDO COM O TIPO DE CONTA
+      *---- (1-FISICA,3-POUPANCA,4-CONJUNTA USAM CPF; 2-JURIDICA CNPJ)
+
+       1000-VALIDA-DOCUMENTO.
+           IF WRK-TIPO-CONTA = 2
+               DISPLAY "DIGITE O CNPJ (14 DIGITOS) "
+                   ACCEPT WRK-CNPJ
+               PERFORM 1200-VALIDA-CNPJ
+           ELSE
+               DISPLAY "DIGITE O CPF (11 DIGITOS) "
+                   ACCEPT WRK-CPF
+               PERFORM 1100-VALIDA-CPF
+           END-IF.
+
+       1100-VALIDA-CPF.
+           MOVE "N" TO WRK-DOC-VALIDO.
+           MOVE "S" TO WRK-DOC-IGUAIS.
+
+           PERFORM VARYING WRK-DOC-IND FROM 2 BY 1
+                   UNTIL WRK-DOC-IND > 11
+               IF WRK-CPF-DIGITO (WRK-DOC-IND) NOT =
+                       WRK-CPF-DIGITO (1)
+                   MOVE "N" TO WRK-DOC-IGUAIS
+               END-IF
+           END-PERFORM.
+
+           IF WRK-DOC-TODOS-IGUAIS
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE ZEROS TO WRK-DOC-SOMA.
+           PERFORM VARYING WRK-DOC-IND FROM 1 BY 1
+                   UNTIL WRK-DOC-IND > 9
+               COMPUTE WRK-DOC-SOMA = WRK-DOC-SOMA +
+                   WRK-CPF-DIGITO (WRK-DOC-IND) * (11 - WRK-DOC-IND)
+           END-PERFORM.
+           COMPUTE WRK-DOC-RESTO = FUNCTION MOD (WRK-DOC-SOMA, 11).
+           IF WRK-DOC-RESTO < 2
+               MOVE 0 TO WRK-DOC-DV
+           ELSE
+               COMPUTE WRK-DOC-DV = 11 - WRK-DOC-RESTO
+           END-IF.
+           IF WRK-DOC-DV NOT = WRK-CPF-DIGITO (10)
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE ZEROS TO WRK-DOC-SOMA.
+           PERFORM VARYING WRK-DOC-IND FROM 1 BY 1
+                   UNTIL WRK-DOC-IND > 10
+               COMPUTE WRK-DOC-SOMA = WRK-DOC-SOMA +
+                   WRK-CPF-DIGITO (WRK-DOC-IND) * (12 - WRK-DOC-IND)
+           END-PERFORM.
+           COMPUTE WRK-DOC-RESTO = FUNCTION MOD (WRK-DOC-SOMA, 11).
+           IF WRK-DOC-RESTO < 2
+               MOVE 0 TO WRK-DOC-DV
+           ELSE
+               COMPUTE WRK-DOC-DV = 11 - WRK-DOC-RESTO
+           END-IF.
+           IF WRK-DOC-DV = WRK-CPF-DIGITO (11)
+               MOVE "S" TO WRK-DOC-VALIDO
+           END-IF.
+
+       1200-VALIDA-CNPJ.
+           MOVE "N" TO WRK-DOC-VALIDO.
+           MOVE "S" TO WRK-DOC-IGUAIS.
+
+           PERFORM VARYING WRK-DOC-IND FROM 2 BY 1
+                   UNTIL WRK-DOC-IND > 14
+               IF WRK-CNPJ-DIGITO (WRK-DOC-IND) NOT =
+                       WRK-CNPJ-DIGITO (1)
+                   MOVE "N" TO WRK-DOC-IGUAIS
+               END-IF
+           END-PERFORM.
+
+           IF WRK-DOC-TODOS-IGUAIS
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE ZEROS TO WRK-DOC-SOMA.
+           PERFORM VARYING WRK-DOC-IND FROM 1 BY 1
+                   UNTIL WRK-DOC-IND > 12
+               COMPUTE WRK-DOC-SOMA = WRK-DOC-SOMA +
+                   WRK-CNPJ-DIGITO (WRK-DOC-IND) *
+                   WRK-CNPJ-PESO1-TAB (WRK-DOC-IND)
+           END-PERFORM.
+           COMPUTE WRK-DOC-RESTO = FUNCTION MOD (WRK-DOC-SOMA, 11).
+           IF WRK-DOC-RESTO < 2
+               MOVE 0 TO WRK-DOC-DV
+           ELSE
+               COMPUTE WRK-DOC-DV = 11 - WRK-DOC-RESTO
+           END-IF.
+           IF WRK-DOC-DV NOT = WRK-CNPJ-DIGITO (13)
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE ZEROS TO WRK-DOC-SOMA.
+           PERFORM VARYING WRK-DOC-IND FROM 1 BY 1
+                   UNTIL WRK-DOC-IND > 13
+               COMPUTE WRK-DOC-SOMA = WRK-DOC-SOMA +
+                   WRK-CNPJ-DIGITO (WRK-DOC-IND) *
+                   WRK-CNPJ-PESO2-TAB (WRK-DOC-IND)
+           END-PERFORM.
+           COMPUTE WRK-DOC-RESTO = FUNCTION MOD (WRK-DOC-SOMA, 11).
+           IF WRK-DOC-RESTO < 2
+               MOVE 0 TO WRK-DOC-DV
+           ELSE
+               COMPUTE WRK-DOC-DV = 11 - WRK-DOC-RESTO
+           END-IF.
+           IF WRK-DOC-DV = WRK-CNPJ-DIGITO (14)
+               MOVE "S" TO WRK-DOC-VALIDO
+           END-IF.
+
+      *---- ELEGIBILIDADE POR TIPO DE CONTA (SALDO MINIMO)
+
+       2000-VERIFICA-ELEGIBILIDADE.
+      *---- O SALDO MINIMO POR TIPO DE CONTA E SEMPRE EXPRESSO EM
+      *---- REAIS (BRL), ENTAO O SALDO INFORMADO NA MOEDA DA CONTA
+      *---- E CONVERTIDO PARA BRL ANTES DA COMPARACAO.
+           COMPUTE WRK-SALDO-CONVERTIDO =
+               WRK-SALDO * WRK-MOEDA-TAXA (WRK-MOEDA-IND).
+
+           IF WRK-SALDO-CONVERTIDO IS GREATER THAN OR EQUAL TO
+                   WRK-SALDO-MINIMO (WRK-TIPO-CONTA)
                DISPLAY WRK-NOME
                MOVE WRK-SALDO TO WRK-SALDO-ED
-               DISPLAY "SALDO" WRK-SALDO-ED
+               DISPLAY "SALDO (" WRK-MOEDA ") " WRK-SALDO-ED
+               MOVE WRK-SALDO-CONVERTIDO TO WRK-SALDO-CONVERTIDO-ED
+               DISPLAY "SALDO EQUIVALENTE (BRL) "
+                   WRK-SALDO-CONVERTIDO-ED
 
                EVALUATE WRK-TIPO-CONTA
                    WHEN 1
                        DISPLAY "CONTA FISICA"
                    WHEN 2
                        DISPLAY "CONTA JURIDICA"
-                   WHEN OTHER
-                      DISPLAY "TIPO DE CONTA NÃO EXISTE"
+                   WHEN 3
+                       DISPLAY "CONTA POUPANCA"
+                   WHEN 4
+                       DISPLAY "CONTA CONJUNTA"
                END-EVALUATE
-               
+
+               MOVE WRK-NOME       TO CM-NOME
+               MOVE WRK-SALDO      TO CM-SALDO
+               MOVE WRK-TIPO-CONTA TO CM-TIPO-CONTA
+               MOVE WRK-MOEDA      TO CM-MOEDA
+               IF WRK-TIPO-CONTA = 2
+                   MOVE WRK-CNPJ   TO CM-CNPJ
+                   MOVE ZEROS      TO CM-CPF
+               ELSE
+                   MOVE WRK-CPF    TO CM-CPF
+                   MOVE ZEROS      TO CM-CNPJ
+               END-IF
+               MOVE CM-SALDO       TO CM-SALDO-ABERTURA
+
+               WRITE CLIENTES-MASTER-RECORD
+               DISPLAY "CONTA ABERTA E GRAVADA NO CADASTRO"
            ELSE
-               DISPLAY "SALDO NAO COMPATIVEL"
+               MOVE WRK-SALDO-MINIMO (WRK-TIPO-CONTA)
+                   TO WRK-SALDO-MINIMO-ED
+               DISPLAY "SALDO NAO COMPATIVEL - MINIMO EXIGIDO (BRL) "
+                   WRK-SALDO-MINIMO-ED
            END-IF.
-
-           STOP RUN.
