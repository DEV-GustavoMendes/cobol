@@ -0,0 +1,11 @@
+      *----Gustavo Mendes de Moura
+      *----TABELA DE SALDO MINIMO POR TIPO DE CONTA
+      *----1-FISICA  2-JURIDICA  3-POUPANCA  4-CONJUNTA
+       01  WRK-TAB-SALDO-MINIMO-VALORES.
+           05  FILLER              PICTURE 9(10)  VALUE 0000001000.
+           05  FILLER              PICTURE 9(10)  VALUE 0000005000.
+           05  FILLER              PICTURE 9(10)  VALUE 0000000100.
+           05  FILLER              PICTURE 9(10)  VALUE 0000002000.
+       01  WRK-TAB-SALDO-MINIMO REDEFINES
+                                   WRK-TAB-SALDO-MINIMO-VALORES.
+           05  WRK-SALDO-MINIMO    PICTURE 9(10)  OCCURS 4 TIMES.
