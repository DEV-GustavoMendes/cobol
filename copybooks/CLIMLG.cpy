@@ -0,0 +1,11 @@
+      *----Gustavo Mendes de Moura
+      *----LAYOUT DO REGISTRO DO LOG DE MANUTENCAO DO CADASTRO
+       01  REG-LOG-MANUTENCAO.
+           05  LOG-CHAVE           PICTURE X(10).
+           05  LOG-ACAO            PICTURE X(10).
+           05  LOG-CAMPO           PICTURE X(15).
+           05  LOG-VALOR-ANTES     PICTURE X(20).
+           05  LOG-VALOR-DEPOIS    PICTURE X(20).
+           05  LOG-DATA            PICTURE 9(08).
+           05  LOG-HORA            PICTURE 9(08).
+           05  LOG-OPERADOR        PICTURE X(08).
