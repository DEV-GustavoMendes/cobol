@@ -0,0 +1,210 @@
+      *----Gustavo Mendes de Moura
+       IDENTIFICATION      DIVISION.
+       PROGRAM-ID. CLIRECON.
+      * RECONCILIACAO DE TOTAIS DE CONTROLE APOS ATUALIZACAO EM LOTE
+      *
+      * RODA EM DUAS PASSAGENS EM TORNO DE UM JOB DE LOTE (CLIBATCH):
+      *   MODO 1-ANTES  - TIRA A "FOTOGRAFIA" DE PARTIDA: SOMA O SALDO
+      *                    DE TODO O MESTRE E GUARDA QUANTOS REGISTROS
+      *                    JA EXISTIAM NA TRILHA DE AUDITORIA NAQUELE
+      *                    INSTANTE, TUDO GRAVADO NO REGISTRO DE
+      *                    CONTROLE (CLICTL), INDEPENDENTE DO MESTRE.
+      *   MODO 2-DEPOIS - SOMA O SALDO ATUAL DO MESTRE E COMPARA CONTRA
+      *                    O TOTAL DE PARTIDA MAIS A SOMA DE TODAS AS
+      *                    VARIACOES GRAVADAS NA TRILHA DE AUDITORIA
+      *                    DESDE A FOTOGRAFIA (OS LANCAMENTOS LEGITIMOS
+      *                    DE CLIENTES/CLIENTES01/CLIJUROS). SE O TOTAL
+      *                    ATUAL NAO BATER COM O ESPERADO, O JOB SO
+      *                    ENTAO E CONSIDERADO CORROMPIDO.
+      * MANUTENCOES FEITAS PELO CLIMANT SAO REGISTRADAS NO SEU PROPRIO
+      * LOG (CLIMLG) E NAO NA TRILHA DE AUDITORIA, POIS SAO ALTERACOES
+      * PONTUAIS AUTORIZADAS POR UM OPERADOR, NAO O RESULTADO DO JOB DE
+      * LOTE QUE ESTA RECONCILIACAO FISCALIZA.
+       ENVIRONMENT         DIVISION.
+       CONFIGURATION       SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT   IS COMMA.
+
+       INPUT-OUTPUT        SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES-MASTER ASSIGN TO "CLIMST"
+               ORGANIZATION   IS INDEXED
+               ACCESS MODE    IS SEQUENTIAL
+               RECORD KEY     IS CM-CHAVE
+               FILE STATUS    IS WRK-STATUS-MASTER.
+
+           SELECT CONTROLE ASSIGN TO "CLICTL"
+               ORGANIZATION   IS LINE SEQUENTIAL
+               FILE STATUS    IS WRK-STATUS-CONTROLE.
+
+           SELECT AUDITORIA ASSIGN TO "CLIAUD"
+               ORGANIZATION   IS LINE SEQUENTIAL
+               FILE STATUS    IS WRK-STATUS-AUDITORIA.
+
+       DATA                DIVISION.
+       FILE                SECTION.
+       FD  CLIENTES-MASTER
+           LABEL RECORD IS STANDARD.
+           COPY CLIMST.
+
+       FD  CONTROLE
+           LABEL RECORD IS STANDARD.
+           COPY CLICTL.
+
+       FD  AUDITORIA
+           LABEL RECORD IS STANDARD.
+           COPY CLIAUD.
+
+       WORKING-STORAGE     SECTION.
+       01  WRK-STATUS-MASTER    PICTURE X(02)  VALUE SPACES.
+       01  WRK-STATUS-CONTROLE  PICTURE X(02)  VALUE SPACES.
+       01  WRK-STATUS-AUDITORIA PICTURE X(02)  VALUE SPACES.
+       01  WRK-FIM-ARQUIVO      PICTURE X(01)  VALUE "N".
+           88  WRK-FIM-ARQUIVO-SIM       VALUE "S".
+       01  WRK-MODO-EXECUCAO    PICTURE 9      VALUE ZERO.
+           88  WRK-MODO-ANTES             VALUE 1.
+           88  WRK-MODO-DEPOIS            VALUE 2.
+       01  WRK-TOTAL-ATUAL      PICTURE S9(12) COMP-3 VALUE ZEROS.
+       01  WRK-TOTAL-ESPERADO   PICTURE S9(12) COMP-3 VALUE ZEROS.
+       01  WRK-TOTAL-ATUAL-ED   PICTURE -Z.ZZZ.ZZZ.ZZZ.ZZ9,99.
+       01  WRK-TOTAL-ESPERADO-ED PICTURE -Z.ZZZ.ZZZ.ZZZ.ZZ9,99.
+       01  WRK-QTDE-AUDITORIA   PICTURE 9(07)  VALUE ZEROS.
+       01  WRK-QTDE-LIDA        PICTURE 9(07)  VALUE ZEROS.
+       01  WRK-VARIACAO         PICTURE S9(10) COMP-3 VALUE ZEROS.
+       01  WRK-DATA-HORA        PICTURE X(21)  VALUE SPACES.
+
+       PROCEDURE           DIVISION.
+       0000-INICIO.
+           DISPLAY "RECONCILIACAO (1-ANTES DO LOTE, 2-DEPOIS) ? "
+               ACCEPT WRK-MODO-EXECUCAO.
+
+           EVALUATE TRUE
+               WHEN WRK-MODO-ANTES
+                   PERFORM 1000-CAPTURA-PARTIDA
+               WHEN WRK-MODO-DEPOIS
+                   PERFORM 2000-RECONCILIA-CHEGADA
+               WHEN OTHER
+                   DISPLAY "MODO DE EXECUCAO INVALIDO"
+                   MOVE 8 TO RETURN-CODE
+           END-EVALUATE.
+
+           STOP RUN.
+
+      *---- MODO ANTES: FOTOGRAFA O TOTAL DE PARTIDA DO LOTE
+
+       1000-CAPTURA-PARTIDA.
+           PERFORM 1100-SOMA-SALDOS-MESTRE.
+           PERFORM 1200-CONTA-AUDITORIA.
+           PERFORM 1300-GRAVA-CONTROLE.
+
+           MOVE WRK-TOTAL-ATUAL TO WRK-TOTAL-ESPERADO-ED.
+           DISPLAY "TOTAL DE PARTIDA CAPTURADO: " WRK-TOTAL-ESPERADO-ED.
+
+           MOVE 0 TO RETURN-CODE.
+
+       1100-SOMA-SALDOS-MESTRE.
+           MOVE ZEROS TO WRK-TOTAL-ATUAL.
+           OPEN INPUT CLIENTES-MASTER.
+
+           MOVE "N" TO WRK-FIM-ARQUIVO.
+           PERFORM UNTIL WRK-FIM-ARQUIVO-SIM
+               READ CLIENTES-MASTER NEXT RECORD
+                   AT END
+                       MOVE "S" TO WRK-FIM-ARQUIVO
+                   NOT AT END
+                       ADD CM-SALDO TO WRK-TOTAL-ATUAL
+               END-READ
+           END-PERFORM.
+
+           CLOSE CLIENTES-MASTER.
+
+       1200-CONTA-AUDITORIA.
+           MOVE ZEROS TO WRK-QTDE-AUDITORIA.
+           OPEN INPUT AUDITORIA.
+           IF WRK-STATUS-AUDITORIA = "00"
+               MOVE "N" TO WRK-FIM-ARQUIVO
+               PERFORM UNTIL WRK-FIM-ARQUIVO-SIM
+                   READ AUDITORIA
+                       AT END
+                           MOVE "S" TO WRK-FIM-ARQUIVO
+                       NOT AT END
+                           ADD 1 TO WRK-QTDE-AUDITORIA
+                   END-READ
+               END-PERFORM
+               CLOSE AUDITORIA
+           END-IF.
+
+       1300-GRAVA-CONTROLE.
+           MOVE FUNCTION CURRENT-DATE TO WRK-DATA-HORA.
+
+           OPEN OUTPUT CONTROLE.
+           MOVE "TOTAL"                TO CT-CHAVE
+           MOVE WRK-TOTAL-ATUAL        TO CT-SALDO-ESPERADO
+           MOVE WRK-QTDE-AUDITORIA     TO CT-QTDE-AUDITORIA
+           MOVE WRK-DATA-HORA (1:8)    TO CT-DATA
+           WRITE REG-CONTROLE.
+           CLOSE CONTROLE.
+
+      *---- MODO DEPOIS: SOMA O MESTRE ATUAL E COMPARA CONTRA A
+      *---- PARTIDA MAIS AS VARIACOES LEGITIMAS DA TRILHA DE AUDITORIA
+
+       2000-RECONCILIA-CHEGADA.
+           PERFORM 1100-SOMA-SALDOS-MESTRE.
+           PERFORM 2100-LER-CONTROLE.
+           PERFORM 2200-SOMA-VARIACAO-AUDITORIA.
+
+           COMPUTE WRK-TOTAL-ESPERADO =
+               CT-SALDO-ESPERADO + WRK-VARIACAO.
+
+           MOVE WRK-TOTAL-ESPERADO TO WRK-TOTAL-ESPERADO-ED.
+           MOVE WRK-TOTAL-ATUAL    TO WRK-TOTAL-ATUAL-ED.
+
+           DISPLAY "TOTAL DE PARTIDA (CONTROLE) : " CT-SALDO-ESPERADO.
+           DISPLAY "VARIACAO NA AUDITORIA       : " WRK-VARIACAO.
+           DISPLAY "TOTAL ESPERADO              : "
+               WRK-TOTAL-ESPERADO-ED.
+           DISPLAY "TOTAL ATUAL (ARQUIVO)       : "
+               WRK-TOTAL-ATUAL-ED.
+
+           IF WRK-TOTAL-ATUAL = WRK-TOTAL-ESPERADO
+               DISPLAY "RECONCILIACAO OK - TOTAIS CONFEREM"
+               MOVE 0 TO RETURN-CODE
+           ELSE
+               DISPLAY "RECONCILIACAO FALHOU - TOTAIS DIVERGEM"
+               MOVE 8 TO RETURN-CODE
+           END-IF.
+
+       2100-LER-CONTROLE.
+           MOVE ZEROS TO CT-SALDO-ESPERADO CT-QTDE-AUDITORIA.
+           OPEN INPUT CONTROLE.
+           IF WRK-STATUS-CONTROLE = "00"
+               READ CONTROLE
+                   AT END
+                       CONTINUE
+               END-READ
+               CLOSE CONTROLE
+           END-IF.
+
+      *---- SOMA APENAS AS VARIACOES GRAVADAS DEPOIS DA FOTOGRAFIA DE
+      *---- PARTIDA (OS PRIMEIROS CT-QTDE-AUDITORIA REGISTROS JA
+      *---- ESTAVAM REFLETIDOS NO TOTAL DE PARTIDA E SAO IGNORADOS)
+
+       2200-SOMA-VARIACAO-AUDITORIA.
+           MOVE ZEROS TO WRK-VARIACAO WRK-QTDE-LIDA.
+           OPEN INPUT AUDITORIA.
+           IF WRK-STATUS-AUDITORIA = "00"
+               MOVE "N" TO WRK-FIM-ARQUIVO
+               PERFORM UNTIL WRK-FIM-ARQUIVO-SIM
+                   READ AUDITORIA
+                       AT END
+                           MOVE "S" TO WRK-FIM-ARQUIVO
+                       NOT AT END
+                           ADD 1 TO WRK-QTDE-LIDA
+                           IF WRK-QTDE-LIDA > CT-QTDE-AUDITORIA
+                               COMPUTE WRK-VARIACAO = WRK-VARIACAO +
+                                   AUD-SALDO-DEPOIS - AUD-SALDO-ANTES
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE AUDITORIA
+           END-IF.
