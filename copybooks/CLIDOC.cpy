@@ -0,0 +1,51 @@
+      *----Gustavo Mendes de Moura
+      *----CAMPOS E TABELAS PARA VALIDACAO DE CPF/CNPJ
+       01  WRK-CPF                  PICTURE 9(11)  VALUE ZEROS.
+       01  WRK-CPF-R REDEFINES WRK-CPF.
+           05  WRK-CPF-DIGITO       PICTURE 9      OCCURS 11 TIMES.
+
+       01  WRK-CNPJ                 PICTURE 9(14)  VALUE ZEROS.
+       01  WRK-CNPJ-R REDEFINES WRK-CNPJ.
+           05  WRK-CNPJ-DIGITO      PICTURE 9      OCCURS 14 TIMES.
+
+       01  WRK-CNPJ-PESO1-VALORES.
+           05  FILLER               PICTURE 9(02)  VALUE 05.
+           05  FILLER               PICTURE 9(02)  VALUE 04.
+           05  FILLER               PICTURE 9(02)  VALUE 03.
+           05  FILLER               PICTURE 9(02)  VALUE 02.
+           05  FILLER               PICTURE 9(02)  VALUE 09.
+           05  FILLER               PICTURE 9(02)  VALUE 08.
+           05  FILLER               PICTURE 9(02)  VALUE 07.
+           05  FILLER               PICTURE 9(02)  VALUE 06.
+           05  FILLER               PICTURE 9(02)  VALUE 05.
+           05  FILLER               PICTURE 9(02)  VALUE 04.
+           05  FILLER               PICTURE 9(02)  VALUE 03.
+           05  FILLER               PICTURE 9(02)  VALUE 02.
+       01  WRK-CNPJ-PESO1 REDEFINES WRK-CNPJ-PESO1-VALORES.
+           05  WRK-CNPJ-PESO1-TAB   PICTURE 9(02)  OCCURS 12 TIMES.
+
+       01  WRK-CNPJ-PESO2-VALORES.
+           05  FILLER               PICTURE 9(02)  VALUE 06.
+           05  FILLER               PICTURE 9(02)  VALUE 05.
+           05  FILLER               PICTURE 9(02)  VALUE 04.
+           05  FILLER               PICTURE 9(02)  VALUE 03.
+           05  FILLER               PICTURE 9(02)  VALUE 02.
+           05  FILLER               PICTURE 9(02)  VALUE 09.
+           05  FILLER               PICTURE 9(02)  VALUE 08.
+           05  FILLER               PICTURE 9(02)  VALUE 07.
+           05  FILLER               PICTURE 9(02)  VALUE 06.
+           05  FILLER               PICTURE 9(02)  VALUE 05.
+           05  FILLER               PICTURE 9(02)  VALUE 04.
+           05  FILLER               PICTURE 9(02)  VALUE 03.
+           05  FILLER               PICTURE 9(02)  VALUE 02.
+       01  WRK-CNPJ-PESO2 REDEFINES WRK-CNPJ-PESO2-VALORES.
+           05  WRK-CNPJ-PESO2-TAB   PICTURE 9(02)  OCCURS 13 TIMES.
+
+       01  WRK-DOC-VALIDO           PICTURE X       VALUE "N".
+           88  WRK-DOC-OK                           VALUE "S".
+       01  WRK-DOC-SOMA             PICTURE 9(05)   VALUE ZEROS.
+       01  WRK-DOC-RESTO            PICTURE 9(05)   VALUE ZEROS.
+       01  WRK-DOC-DV               PICTURE 9       VALUE ZEROS.
+       01  WRK-DOC-IND              PICTURE 9(02)   VALUE ZEROS.
+       01  WRK-DOC-IGUAIS           PICTURE X       VALUE "S".
+           88  WRK-DOC-TODOS-IGUAIS                 VALUE "S".
