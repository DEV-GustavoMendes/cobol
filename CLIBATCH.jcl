@@ -0,0 +1,56 @@
+//CLIBATCH JOB (ACCTNO),'PROCESSAMENTO DIARIO',
+//             CLASS=A,MSGCLASS=A,MSGLEVEL=(1,1)
+//*--------------------------------------------------------------*
+//* ROTINA DIARIA DE CLIENTES - LANCAMENTOS, DOBRA DE SALDO E     *
+//* RECHECAGEM DE ELEGIBILIDADE, COM RECONCILIACAO DE CONTROLE    *
+//* ANTES E DEPOIS DO LOTE                                        *
+//* A CADEIA PARA NO PRIMEIRO PASSO QUE RETORNAR CONDITION CODE   *
+//* RUIM, EVITANDO PROCESSAR OS PASSOS SEGUINTES SOBRE DADOS RUINS*
+//*--------------------------------------------------------------*
+//ANTES    EXEC PGM=CLIRECON
+//STEPLIB  DD DSN=GUSTAVO.COBOL.LOADLIB,DISP=SHR
+//CLIMST   DD DSN=GUSTAVO.CLIENTES.CLIMST,DISP=SHR
+//CLICTL   DD DSN=GUSTAVO.CLIENTES.CLICTL,DISP=SHR
+//CLIAUD   DD DSN=GUSTAVO.CLIENTES.CLIAUD,DISP=SHR
+//SYSIN    DD *
+1
+/*
+//SYSOUT   DD SYSOUT=*
+//*
+//PASSO010 EXEC PGM=CLIENTES,COND=(4,LE,ANTES)
+//STEPLIB  DD DSN=GUSTAVO.COBOL.LOADLIB,DISP=SHR
+//CLIMST   DD DSN=GUSTAVO.CLIENTES.CLIMST,DISP=SHR
+//CLIAUD   DD DSN=GUSTAVO.CLIENTES.CLIAUD,DISP=SHR
+//CLIREJ   DD DSN=GUSTAVO.CLIENTES.CLIREJ,DISP=SHR
+//CLILAN   DD DSN=GUSTAVO.CLIENTES.ENTRADA,DISP=SHR
+//CLICKPA  DD DSN=GUSTAVO.CLIENTES.CLICKPA,DISP=SHR
+//SYSIN    DD *
+2
+N
+/*
+//SYSOUT   DD SYSOUT=*
+//*
+//PASSO020 EXEC PGM=CLIENTES01,COND=(4,LE,PASSO010)
+//STEPLIB  DD DSN=GUSTAVO.COBOL.LOADLIB,DISP=SHR
+//CLIMST   DD DSN=GUSTAVO.CLIENTES.CLIMST,DISP=SHR
+//CLIMST01 DD DSN=GUSTAVO.CLIENTES.CLIMST01,DISP=SHR
+//CLICKPT  DD DSN=GUSTAVO.CLIENTES.CLICKPT,DISP=SHR
+//SYSIN    DD DSN=GUSTAVO.CLIENTES.PARM020,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//PASSO030 EXEC PGM=CLIENTES02,
+//             COND=((4,LE,PASSO010),(4,LE,PASSO020))
+//STEPLIB  DD DSN=GUSTAVO.COBOL.LOADLIB,DISP=SHR
+//CLIMST   DD DSN=GUSTAVO.CLIENTES.CLIMST,DISP=SHR
+//SYSIN    DD DSN=GUSTAVO.CLIENTES.PARM030,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//DEPOIS   EXEC PGM=CLIRECON
+//STEPLIB  DD DSN=GUSTAVO.COBOL.LOADLIB,DISP=SHR
+//CLIMST   DD DSN=GUSTAVO.CLIENTES.CLIMST,DISP=SHR
+//CLICTL   DD DSN=GUSTAVO.CLIENTES.CLICTL,DISP=SHR
+//CLIAUD   DD DSN=GUSTAVO.CLIENTES.CLIAUD,DISP=SHR
+//SYSIN    DD *
+2
+/*
+//SYSOUT   DD SYSOUT=*
