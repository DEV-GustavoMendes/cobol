@@ -0,0 +1,407 @@
+      *----Gustavo Mendes de Moura
+       IDENTIFICATION      DIVISION.
+       PROGRAM-ID. CLIMANT.
+      * MANUTENCAO DO CADASTRO DE CLIENTES - INCLUSAO, ALTERACAO E
+      * EXCLUSAO DE REGISTROS DO ARQUIVO MESTRE, COM LOG DE QUEM
+      * ALTEROU O QUE
+       ENVIRONMENT         DIVISION.
+       CONFIGURATION       SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT   IS COMMA.
+
+       INPUT-OUTPUT        SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES-MASTER ASSIGN TO "CLIMST"
+               ORGANIZATION   IS INDEXED
+               ACCESS MODE    IS DYNAMIC
+               RECORD KEY     IS CM-CHAVE
+               FILE STATUS    IS WRK-FILE-STATUS.
+
+           SELECT LOG-MANUTENCAO ASSIGN TO "CLIMLG"
+               ORGANIZATION   IS LINE SEQUENTIAL
+               FILE STATUS    IS WRK-STATUS-LOG.
+
+       DATA                DIVISION.
+       FILE                SECTION.
+       FD  CLIENTES-MASTER
+           LABEL RECORD IS STANDARD.
+           COPY CLIMST.
+
+       FD  LOG-MANUTENCAO
+           LABEL RECORD IS STANDARD.
+           COPY CLIMLG.
+
+       WORKING-STORAGE     SECTION.
+       01  WRK-FILE-STATUS      PICTURE X(02)  VALUE SPACES.
+       01  WRK-STATUS-LOG       PICTURE X(02)  VALUE SPACES.
+       01  WRK-OPERADOR         PICTURE X(08)  VALUE SPACES.
+       01  WRK-DATA-HORA        PICTURE X(21)  VALUE SPACES.
+       01  WRK-ACAO             PICTURE 9      VALUE ZERO.
+           88  WRK-ACAO-INCLUIR            VALUE 1.
+           88  WRK-ACAO-ALTERAR            VALUE 2.
+           88  WRK-ACAO-EXCLUIR            VALUE 3.
+       01  WRK-CAMPO            PICTURE 9      VALUE ZERO.
+           88  WRK-CAMPO-NOME               VALUE 1.
+           88  WRK-CAMPO-SALDO              VALUE 2.
+           88  WRK-CAMPO-TIPO-CONTA         VALUE 3.
+       01  WRK-CAMPO-ALTERADO   PICTURE X(01)  VALUE "N".
+           88  WRK-CAMPO-ALTERADO-SIM       VALUE "S".
+       01  WRK-NOME             PICTURE X(20)  VALUE SPACES.
+       01  WRK-NOME-ANTES       PICTURE X(20)  VALUE SPACES.
+       01  WRK-TIPO-CONTA       PICTURE 9      VALUE ZERO.
+       01  WRK-SALDO-ENTRADA    PICTURE S9(10) SIGN LEADING SEPARATE.
+       01  WRK-SALDO-VALIDO     PICTURE X(01)  VALUE "N".
+           88  WRK-SALDO-VALIDO-SIM         VALUE "S".
+       01  WRK-VALOR-ANTES-ED   PICTURE X(20)  VALUE SPACES.
+       01  WRK-VALOR-DEPOIS-ED  PICTURE X(20)  VALUE SPACES.
+       01  WRK-SALDO-ED         PICTURE -Z.ZZZ.ZZZ.ZZ9,99.
+
+           COPY CLIDOC.
+           COPY CLIMOE.
+
+       PROCEDURE           DIVISION.
+       0000-INICIO.
+           PERFORM 1000-ABRIR-ARQUIVOS.
+
+           DISPLAY "DIGITE O CODIGO DO OPERADOR "
+               ACCEPT WRK-OPERADOR.
+           DISPLAY "MANUTENCAO (1-INCLUIR,2-ALTERAR,3-EXCLUIR) ? "
+               ACCEPT WRK-ACAO.
+           DISPLAY "DIGITE A CHAVE DO CLIENTE "
+               ACCEPT CM-CHAVE.
+
+           EVALUATE TRUE
+               WHEN WRK-ACAO-INCLUIR
+                   PERFORM 2000-INCLUI-CLIENTE
+               WHEN WRK-ACAO-ALTERAR
+                   PERFORM 3000-ALTERA-CLIENTE
+               WHEN WRK-ACAO-EXCLUIR
+                   PERFORM 4000-EXCLUI-CLIENTE
+               WHEN OTHER
+                   DISPLAY "ACAO DE MANUTENCAO INVALIDA"
+           END-EVALUATE.
+
+           PERFORM 9000-FECHAR-ARQUIVOS.
+
+           STOP RUN.
+
+       1000-ABRIR-ARQUIVOS.
+           OPEN I-O CLIENTES-MASTER.
+           IF WRK-FILE-STATUS = "35"
+               OPEN OUTPUT CLIENTES-MASTER
+               CLOSE CLIENTES-MASTER
+               OPEN I-O CLIENTES-MASTER
+           END-IF.
+
+           OPEN EXTEND LOG-MANUTENCAO.
+           IF WRK-STATUS-LOG NOT = "00"
+               OPEN OUTPUT LOG-MANUTENCAO
+           END-IF.
+
+      *---- INCLUSAO DE NOVO CLIENTE
+
+       2000-INCLUI-CLIENTE.
+           READ CLIENTES-MASTER
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   DISPLAY "CLIENTE JA CADASTRADO - USE ALTERACAO"
+           END-READ.
+
+           IF WRK-FILE-STATUS = "23"
+               DISPLAY "DIGITE O NOME "
+                   ACCEPT WRK-NOME
+               PERFORM 2100-ACEITA-SALDO
+               DISPLAY "(1-FISICA,2-JURIDICA,3-POUPANCA,4-CONJUNTA) ? "
+                   ACCEPT WRK-TIPO-CONTA
+               IF WRK-TIPO-CONTA IS LESS THAN 1 OR
+                  WRK-TIPO-CONTA IS GREATER THAN 4
+                   DISPLAY "TIPO DE CONTA INVALIDO - ASSUMINDO FISICA"
+                   MOVE 1 TO WRK-TIPO-CONTA
+               END-IF
+
+               PERFORM 2050-ACEITA-DOCUMENTO
+               PERFORM 2060-ACEITA-MOEDA
+
+               MOVE WRK-NOME          TO CM-NOME
+               MOVE WRK-SALDO-ENTRADA TO CM-SALDO
+               MOVE WRK-TIPO-CONTA    TO CM-TIPO-CONTA
+               MOVE WRK-MOEDA         TO CM-MOEDA
+               IF WRK-TIPO-CONTA = 2
+                   MOVE WRK-CNPJ      TO CM-CNPJ
+                   MOVE ZEROS         TO CM-CPF
+               ELSE
+                   MOVE WRK-CPF       TO CM-CPF
+                   MOVE ZEROS         TO CM-CNPJ
+               END-IF
+               MOVE CM-SALDO          TO CM-SALDO-ABERTURA
+
+               WRITE CLIENTES-MASTER-RECORD
+
+               MOVE "INCLUSAO"    TO LOG-ACAO
+               MOVE "REGISTRO"    TO LOG-CAMPO
+               MOVE SPACES        TO WRK-VALOR-ANTES-ED
+               MOVE WRK-NOME      TO WRK-VALOR-DEPOIS-ED
+               PERFORM 5000-GRAVA-LOG
+           END-IF.
+
+       2100-ACEITA-SALDO.
+           MOVE "N" TO WRK-SALDO-VALIDO.
+           PERFORM UNTIL WRK-SALDO-VALIDO-SIM
+               DISPLAY "DIGITE O SALDO INICIAL "
+               ACCEPT WRK-SALDO-ENTRADA
+               IF WRK-SALDO-ENTRADA IS NOT NUMERIC
+                   DISPLAY "SALDO INVALIDO - DIGITE APENAS NUMEROS"
+               ELSE
+                   IF WRK-SALDO-ENTRADA IS LESS THAN ZERO
+                       DISPLAY "SALDO NAO PODE SER NEGATIVO"
+                   ELSE
+                       MOVE "S" TO WRK-SALDO-VALIDO
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+      *---- CAPTURA E VALIDA O DOCUMENTO DE ACORDO COM O TIPO DE CONTA
+      *---- (1-FISICA,3-POUPANCA,4-CONJUNTA USAM CPF; 2-JURIDICA CNPJ)
+
+       2050-ACEITA-DOCUMENTO.
+           MOVE "N" TO WRK-DOC-VALIDO.
+           PERFORM UNTIL WRK-DOC-OK
+               IF WRK-TIPO-CONTA = 2
+                   DISPLAY "DIGITE O CNPJ (14 DIGITOS) "
+                       ACCEPT WRK-CNPJ
+                   PERFORM 2052-VALIDA-CNPJ
+               ELSE
+                   DISPLAY "DIGITE O CPF (11 DIGITOS) "
+                       ACCEPT WRK-CPF
+                   PERFORM 2054-VALIDA-CPF
+               END-IF
+               IF NOT WRK-DOC-OK
+                   DISPLAY "DOCUMENTO INVALIDO - DIGITE NOVAMENTE"
+               END-IF
+           END-PERFORM.
+
+       2052-VALIDA-CNPJ.
+           MOVE "N" TO WRK-DOC-VALIDO.
+           MOVE "S" TO WRK-DOC-IGUAIS.
+
+           PERFORM VARYING WRK-DOC-IND FROM 2 BY 1
+                   UNTIL WRK-DOC-IND > 14
+               IF WRK-CNPJ-DIGITO (WRK-DOC-IND) NOT =
+                       WRK-CNPJ-DIGITO (1)
+                   MOVE "N" TO WRK-DOC-IGUAIS
+               END-IF
+           END-PERFORM.
+
+           IF WRK-DOC-TODOS-IGUAIS
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE ZEROS TO WRK-DOC-SOMA.
+           PERFORM VARYING WRK-DOC-IND FROM 1 BY 1
+                   UNTIL WRK-DOC-IND > 12
+               COMPUTE WRK-DOC-SOMA = WRK-DOC-SOMA +
+                   WRK-CNPJ-DIGITO (WRK-DOC-IND) *
+                   WRK-CNPJ-PESO1-TAB (WRK-DOC-IND)
+           END-PERFORM.
+           COMPUTE WRK-DOC-RESTO = FUNCTION MOD (WRK-DOC-SOMA, 11).
+           IF WRK-DOC-RESTO < 2
+               MOVE 0 TO WRK-DOC-DV
+           ELSE
+               COMPUTE WRK-DOC-DV = 11 - WRK-DOC-RESTO
+           END-IF.
+           IF WRK-DOC-DV NOT = WRK-CNPJ-DIGITO (13)
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE ZEROS TO WRK-DOC-SOMA.
+           PERFORM VARYING WRK-DOC-IND FROM 1 BY 1
+                   UNTIL WRK-DOC-IND > 13
+               COMPUTE WRK-DOC-SOMA = WRK-DOC-SOMA +
+                   WRK-CNPJ-DIGITO (WRK-DOC-IND) *
+                   WRK-CNPJ-PESO2-TAB (WRK-DOC-IND)
+           END-PERFORM.
+           COMPUTE WRK-DOC-RESTO = FUNCTION MOD (WRK-DOC-SOMA, 11).
+           IF WRK-DOC-RESTO < 2
+               MOVE 0 TO WRK-DOC-DV
+           ELSE
+               COMPUTE WRK-DOC-DV = 11 - WRK-DOC-RESTO
+           END-IF.
+           IF WRK-DOC-DV = WRK-CNPJ-DIGITO (14)
+               MOVE "S" TO WRK-DOC-VALIDO
+           END-IF.
+
+       2054-VALIDA-CPF.
+           MOVE "N" TO WRK-DOC-VALIDO.
+           MOVE "S" TO WRK-DOC-IGUAIS.
+
+           PERFORM VARYING WRK-DOC-IND FROM 2 BY 1
+                   UNTIL WRK-DOC-IND > 11
+               IF WRK-CPF-DIGITO (WRK-DOC-IND) NOT =
+                       WRK-CPF-DIGITO (1)
+                   MOVE "N" TO WRK-DOC-IGUAIS
+               END-IF
+           END-PERFORM.
+
+           IF WRK-DOC-TODOS-IGUAIS
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE ZEROS TO WRK-DOC-SOMA.
+           PERFORM VARYING WRK-DOC-IND FROM 1 BY 1
+                   UNTIL WRK-DOC-IND > 9
+               COMPUTE WRK-DOC-SOMA = WRK-DOC-SOMA +
+                   WRK-CPF-DIGITO (WRK-DOC-IND) * (11 - WRK-DOC-IND)
+           END-PERFORM.
+           COMPUTE WRK-DOC-RESTO = FUNCTION MOD (WRK-DOC-SOMA, 11).
+           IF WRK-DOC-RESTO < 2
+               MOVE 0 TO WRK-DOC-DV
+           ELSE
+               COMPUTE WRK-DOC-DV = 11 - WRK-DOC-RESTO
+           END-IF.
+           IF WRK-DOC-DV NOT = WRK-CPF-DIGITO (10)
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE ZEROS TO WRK-DOC-SOMA.
+           PERFORM VARYING WRK-DOC-IND FROM 1 BY 1
+                   UNTIL WRK-DOC-IND > 10
+               COMPUTE WRK-DOC-SOMA = WRK-DOC-SOMA +
+                   WRK-CPF-DIGITO (WRK-DOC-IND) * (12 - WRK-DOC-IND)
+           END-PERFORM.
+           COMPUTE WRK-DOC-RESTO = FUNCTION MOD (WRK-DOC-SOMA, 11).
+           IF WRK-DOC-RESTO < 2
+               MOVE 0 TO WRK-DOC-DV
+           ELSE
+               COMPUTE WRK-DOC-DV = 11 - WRK-DOC-RESTO
+           END-IF.
+           IF WRK-DOC-DV = WRK-CPF-DIGITO (11)
+               MOVE "S" TO WRK-DOC-VALIDO
+           END-IF.
+
+      *---- CAPTURA E VALIDA A MOEDA DA CONTA
+
+       2060-ACEITA-MOEDA.
+           MOVE "N" TO WRK-MOEDA-VALIDA-SW.
+           PERFORM UNTIL WRK-MOEDA-OK
+               DISPLAY "MOEDA DA CONTA (BRL,USD,EUR) ? "
+                   ACCEPT WRK-MOEDA
+               PERFORM 2062-VALIDA-MOEDA
+               IF NOT WRK-MOEDA-OK
+                   DISPLAY "MOEDA NAO SUPORTADA - DIGITE NOVAMENTE"
+               END-IF
+           END-PERFORM.
+
+       2062-VALIDA-MOEDA.
+           MOVE "N" TO WRK-MOEDA-VALIDA-SW.
+           MOVE ZEROS TO WRK-MOEDA-IND.
+
+           PERFORM VARYING WRK-MOEDA-IND FROM 1 BY 1
+                   UNTIL WRK-MOEDA-IND > 3
+               IF WRK-MOEDA = WRK-MOEDA-COD (WRK-MOEDA-IND)
+                   MOVE "S" TO WRK-MOEDA-VALIDA-SW
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+      *---- ALTERACAO DE UM CAMPO DE UM CLIENTE JA CADASTRADO
+
+       3000-ALTERA-CLIENTE.
+           READ CLIENTES-MASTER
+               INVALID KEY
+                   DISPLAY "CLIENTE NAO CADASTRADO"
+               NOT INVALID KEY
+                   PERFORM 3100-ESCOLHE-CAMPO
+           END-READ.
+
+       3100-ESCOLHE-CAMPO.
+           MOVE "S" TO WRK-CAMPO-ALTERADO.
+           DISPLAY "CAMPO A ALTERAR (1-NOME,2-SALDO,3-TIPO CONTA) ? "
+               ACCEPT WRK-CAMPO.
+
+           EVALUATE TRUE
+               WHEN WRK-CAMPO-NOME
+                   PERFORM 3200-ALTERA-NOME
+               WHEN WRK-CAMPO-SALDO
+                   PERFORM 3300-ALTERA-SALDO
+               WHEN WRK-CAMPO-TIPO-CONTA
+                   PERFORM 3400-ALTERA-TIPO-CONTA
+               WHEN OTHER
+                   DISPLAY "CAMPO INVALIDO - NADA FOI ALTERADO"
+                   MOVE "N" TO WRK-CAMPO-ALTERADO
+           END-EVALUATE.
+
+           IF WRK-CAMPO-ALTERADO-SIM
+               REWRITE CLIENTES-MASTER-RECORD
+               PERFORM 5000-GRAVA-LOG
+           END-IF.
+
+       3200-ALTERA-NOME.
+           MOVE CM-NOME TO WRK-VALOR-ANTES-ED.
+           DISPLAY "NOME ATUAL: " CM-NOME.
+           DISPLAY "DIGITE O NOVO NOME "
+               ACCEPT WRK-NOME.
+           MOVE WRK-NOME TO CM-NOME.
+           MOVE CM-NOME TO WRK-VALOR-DEPOIS-ED.
+           MOVE "ALTERACAO" TO LOG-ACAO.
+           MOVE "NOME"      TO LOG-CAMPO.
+
+       3300-ALTERA-SALDO.
+           MOVE CM-SALDO TO WRK-SALDO-ED.
+           MOVE WRK-SALDO-ED TO WRK-VALOR-ANTES-ED.
+           DISPLAY "SALDO ATUAL: " WRK-SALDO-ED.
+           PERFORM 2100-ACEITA-SALDO.
+           MOVE WRK-SALDO-ENTRADA TO CM-SALDO.
+           MOVE CM-SALDO TO WRK-SALDO-ED.
+           MOVE WRK-SALDO-ED TO WRK-VALOR-DEPOIS-ED.
+           MOVE "ALTERACAO" TO LOG-ACAO.
+           MOVE "SALDO"     TO LOG-CAMPO.
+
+       3400-ALTERA-TIPO-CONTA.
+           MOVE CM-TIPO-CONTA TO WRK-VALOR-ANTES-ED.
+           DISPLAY "TIPO DE CONTA ATUAL: " CM-TIPO-CONTA.
+           DISPLAY "(1-FISICA,2-JURIDICA,3-POUPANCA,4-CONJUNTA) ? "
+               ACCEPT WRK-TIPO-CONTA.
+           IF WRK-TIPO-CONTA IS LESS THAN 1 OR
+              WRK-TIPO-CONTA IS GREATER THAN 4
+               DISPLAY "TIPO DE CONTA INVALIDO - NADA FOI ALTERADO"
+               MOVE "N" TO WRK-CAMPO-ALTERADO
+           ELSE
+               MOVE WRK-TIPO-CONTA TO CM-TIPO-CONTA
+               MOVE CM-TIPO-CONTA TO WRK-VALOR-DEPOIS-ED
+               MOVE "ALTERACAO"   TO LOG-ACAO
+               MOVE "TIPO-CONTA"  TO LOG-CAMPO
+           END-IF.
+
+      *---- EXCLUSAO DE UM CLIENTE JA CADASTRADO
+
+       4000-EXCLUI-CLIENTE.
+           READ CLIENTES-MASTER
+               INVALID KEY
+                   DISPLAY "CLIENTE NAO CADASTRADO"
+               NOT INVALID KEY
+                   MOVE CM-NOME TO WRK-VALOR-ANTES-ED
+                   MOVE SPACES  TO WRK-VALOR-DEPOIS-ED
+                   DELETE CLIENTES-MASTER RECORD
+                   MOVE "EXCLUSAO" TO LOG-ACAO
+                   MOVE "REGISTRO" TO LOG-CAMPO
+                   PERFORM 5000-GRAVA-LOG
+           END-READ.
+
+      *---- GRAVA UM REGISTRO NO LOG DE MANUTENCAO
+
+       5000-GRAVA-LOG.
+           MOVE FUNCTION CURRENT-DATE TO WRK-DATA-HORA.
+
+           MOVE CM-CHAVE               TO LOG-CHAVE
+           MOVE WRK-VALOR-ANTES-ED     TO LOG-VALOR-ANTES
+           MOVE WRK-VALOR-DEPOIS-ED    TO LOG-VALOR-DEPOIS
+           MOVE WRK-DATA-HORA (1:8)    TO LOG-DATA
+           MOVE WRK-DATA-HORA (9:8)    TO LOG-HORA
+           MOVE WRK-OPERADOR           TO LOG-OPERADOR
+
+           WRITE REG-LOG-MANUTENCAO.
+
+       9000-FECHAR-ARQUIVOS.
+           CLOSE CLIENTES-MASTER.
+           CLOSE LOG-MANUTENCAO.
