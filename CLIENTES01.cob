@@ -1,4 +1,4 @@
-       
+
        IDENTIFICATION      DIVISION.
 
        PROGRAM-ID.  CLIENTES01.
@@ -8,22 +8,198 @@
        SPECIAL-NAMES.
            DECIMAL-POINT   IS COMMA.
 
+       INPUT-OUTPUT        SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES-MASTER ASSIGN TO "CLIMST"
+               ORGANIZATION   IS INDEXED
+               ACCESS MODE    IS DYNAMIC
+               RECORD KEY     IS CM-CHAVE
+               FILE STATUS    IS WRK-STATUS-MASTER.
+
+           SELECT CLIENTES-SAIDA ASSIGN TO "CLIMST01"
+               ORGANIZATION   IS LINE SEQUENTIAL
+               FILE STATUS    IS WRK-STATUS-SAIDA.
+
+           SELECT CHECKPOINT ASSIGN TO "CLICKPT"
+               ORGANIZATION   IS LINE SEQUENTIAL
+               FILE STATUS    IS WRK-STATUS-CHECKPOINT.
+
        DATA                DIVISION.
+       FILE                SECTION.
+       FD  CLIENTES-MASTER
+           LABEL RECORD IS STANDARD.
+           COPY CLIMST.
+
+       FD  CLIENTES-SAIDA
+           LABEL RECORD IS STANDARD.
+       01  REG-SAIDA.
+           05  SAI-CHAVE           PICTURE X(10).
+           05  SAI-NOME            PICTURE X(20).
+           05  SAI-SALDO-ED        PICTURE Z.ZZZ.ZZZ.ZZ9,99.
+
+       FD  CHECKPOINT
+           LABEL RECORD IS STANDARD.
+       01  REG-CHECKPOINT.
+           05  CKP-CHAVE           PICTURE X(10).
+           05  CKP-CONTADOR        PICTURE 9(07).
+
        WORKING-STORAGE     SECTION.
-       01  WRK-NOME        PICTURE X(20)  VALUE SPACES.
-       01  WRK-SALDO       PICTURE S9(10) COMP VALUE ZEROS.
-       01  WRK-SALDO-ED    PICTURE Z.ZZZ.ZZZ.ZZ9,99.
+       01  WRK-STATUS-MASTER   PICTURE X(02)  VALUE SPACES.
+       01  WRK-STATUS-SAIDA    PICTURE X(02)  VALUE SPACES.
+       01  WRK-STATUS-CHECKPOINT PICTURE X(02) VALUE SPACES.
+       01  WRK-FIM-ARQUIVO     PICTURE X(01)  VALUE "N".
+           88  WRK-FIM-ARQUIVO-SIM        VALUE "S".
+       01  WRK-MODO-EXECUCAO   PICTURE 9      VALUE ZERO.
+           88  WRK-MODO-INTERATIVO        VALUE 1.
+           88  WRK-MODO-BATCH             VALUE 2.
+       01  WRK-CONTADOR        PICTURE 9(07)  VALUE ZEROS.
+       01  WRK-CONTADOR-ED     PICTURE ZZZ.ZZ9.
+       01  WRK-CHECKPOINT-INTERVALO PICTURE 9(05) VALUE 100.
+       01  WRK-REINICIO        PICTURE X(01)  VALUE "N".
+           88  WRK-REINICIO-SIM           VALUE "S".
+       01  WRK-CHAVE-CHECKPOINT PICTURE X(10) VALUE SPACES.
+
+       01  WRK-NOME            PICTURE X(20)  VALUE SPACES.
+       01  WRK-SALDO           PICTURE S9(10) COMP VALUE ZEROS.
+       01  WRK-SALDO-ED        PICTURE Z.ZZZ.ZZZ.ZZ9,99.
+       01  WRK-SALDO-ENTRADA   PICTURE S9(10) SIGN LEADING SEPARATE.
+       01  WRK-SALDO-VALIDO    PICTURE X(01)  VALUE "N".
+           88  WRK-SALDO-VALIDO-SIM       VALUE "S".
 
        PROCEDURE           DIVISION.
+       0000-INICIO.
+           DISPLAY "MODO DE EXECUCAO (1-INTERATIVO, 2-BATCH) ? "
+               ACCEPT WRK-MODO-EXECUCAO.
+
+           EVALUATE TRUE
+               WHEN WRK-MODO-INTERATIVO
+                   PERFORM 1000-MODO-INTERATIVO
+               WHEN WRK-MODO-BATCH
+                   PERFORM 2000-MODO-BATCH
+               WHEN OTHER
+                   DISPLAY "MODO DE EXECUCAO INVALIDO"
+                   MOVE 8 TO RETURN-CODE
+           END-EVALUATE.
+
+           STOP RUN.
+
+      *---- MODO INTERATIVO (DEMONSTRAÇÃO - UM CLIENTE POR VEZ)
+
+       1000-MODO-INTERATIVO.
            DISPLAY "DIGITE SEU NOME "
                ACCEPT WRK-NOME.
-           DISPLAY "DIGITE SEU SALDO "
-               ACCEPT WRK-SALDO.
-           
+           PERFORM 1100-ACEITA-SALDO.
+
            DISPLAY WRK-NOME.
 
-           COMPUTE WRK-SALDO = WRK-SALDO * 2.
+           COMPUTE WRK-SALDO = WRK-SALDO-ENTRADA * 2.
                MOVE WRK-SALDO TO WRK-SALDO-ED.
            DISPLAY "SALDO" WRK-SALDO-ED.
 
-           STOP RUN.
+       1100-ACEITA-SALDO.
+           MOVE "N" TO WRK-SALDO-VALIDO.
+           PERFORM UNTIL WRK-SALDO-VALIDO-SIM
+               DISPLAY "DIGITE SEU SALDO "
+               ACCEPT WRK-SALDO-ENTRADA
+               IF WRK-SALDO-ENTRADA IS NOT NUMERIC
+                   DISPLAY "SALDO INVALIDO - DIGITE APENAS NUMEROS"
+               ELSE
+                   IF WRK-SALDO-ENTRADA IS LESS THAN ZERO
+                       DISPLAY "SALDO NAO PODE SER NEGATIVO"
+                   ELSE
+                       MOVE "S" TO WRK-SALDO-VALIDO
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+      *---- MODO BATCH (AJUSTE SHOP-WIDE SOBRE TODAS AS CONTAS)
+
+       2000-MODO-BATCH.
+           MOVE ZEROS  TO WRK-CONTADOR.
+           MOVE SPACES TO WRK-CHAVE-CHECKPOINT.
+
+           DISPLAY "REINICIAR A PARTIR DO ULTIMO CHECKPOINT (S/N) ? "
+               ACCEPT WRK-REINICIO.
+
+           OPEN INPUT CLIENTES-MASTER.
+
+           IF WRK-REINICIO-SIM
+               PERFORM 2050-LER-CHECKPOINT
+           END-IF.
+
+           IF WRK-REINICIO-SIM AND WRK-CHAVE-CHECKPOINT NOT = SPACES
+               OPEN EXTEND CLIENTES-SAIDA
+               MOVE WRK-CHAVE-CHECKPOINT TO CM-CHAVE
+               START CLIENTES-MASTER KEY IS GREATER THAN CM-CHAVE
+                   INVALID KEY
+                       MOVE "S" TO WRK-FIM-ARQUIVO
+               END-START
+           ELSE
+               OPEN OUTPUT CLIENTES-SAIDA
+               MOVE "N" TO WRK-FIM-ARQUIVO
+           END-IF.
+
+           IF NOT WRK-FIM-ARQUIVO-SIM
+               PERFORM 2100-LER-PROXIMO
+           END-IF.
+
+           PERFORM UNTIL WRK-FIM-ARQUIVO-SIM
+               PERFORM 2200-DOBRAR-SALDO
+               PERFORM 2100-LER-PROXIMO
+           END-PERFORM.
+
+           CLOSE CLIENTES-MASTER
+           CLOSE CLIENTES-SAIDA.
+
+           PERFORM 2900-LIMPAR-CHECKPOINT.
+
+           MOVE WRK-CONTADOR TO WRK-CONTADOR-ED.
+           DISPLAY "CONTAS AJUSTADAS: " WRK-CONTADOR-ED.
+
+       2050-LER-CHECKPOINT.
+           OPEN INPUT CHECKPOINT.
+           IF WRK-STATUS-CHECKPOINT = "00"
+               READ CHECKPOINT
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKP-CHAVE    TO WRK-CHAVE-CHECKPOINT
+                       MOVE CKP-CONTADOR TO WRK-CONTADOR
+               END-READ
+               CLOSE CHECKPOINT
+           END-IF.
+
+       2100-LER-PROXIMO.
+           READ CLIENTES-MASTER NEXT RECORD
+               AT END
+                   MOVE "S" TO WRK-FIM-ARQUIVO
+           END-READ.
+
+       2200-DOBRAR-SALDO.
+           COMPUTE CM-SALDO = CM-SALDO * 2.
+
+           MOVE CM-CHAVE       TO SAI-CHAVE
+           MOVE CM-NOME        TO SAI-NOME
+           MOVE CM-SALDO       TO SAI-SALDO-ED
+
+           WRITE REG-SAIDA.
+
+           ADD 1 TO WRK-CONTADOR.
+
+           IF FUNCTION MOD (WRK-CONTADOR, WRK-CHECKPOINT-INTERVALO) = 0
+               PERFORM 2300-GRAVA-CHECKPOINT
+           END-IF.
+
+       2300-GRAVA-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT.
+           MOVE CM-CHAVE     TO CKP-CHAVE
+           MOVE WRK-CONTADOR TO CKP-CONTADOR
+           WRITE REG-CHECKPOINT.
+           CLOSE CHECKPOINT.
+
+       2900-LIMPAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT.
+           MOVE SPACES TO CKP-CHAVE
+           MOVE ZEROS  TO CKP-CONTADOR
+           WRITE REG-CHECKPOINT.
+           CLOSE CHECKPOINT.
