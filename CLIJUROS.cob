@@ -0,0 +1,130 @@
+      *----Gustavo Mendes de Moura
+       IDENTIFICATION      DIVISION.
+       PROGRAM-ID. CLIJUROS.
+      * APURACAO MENSAL DE JUROS PARA CONTAS POUPANCA
+       ENVIRONMENT         DIVISION.
+       CONFIGURATION       SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT   IS COMMA.
+
+       INPUT-OUTPUT        SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES-MASTER ASSIGN TO "CLIMST"
+               ORGANIZATION   IS INDEXED
+               ACCESS MODE    IS DYNAMIC
+               RECORD KEY     IS CM-CHAVE
+               FILE STATUS    IS WRK-STATUS-MASTER.
+
+           SELECT AUDITORIA ASSIGN TO "CLIAUD"
+               ORGANIZATION   IS LINE SEQUENTIAL
+               FILE STATUS    IS WRK-STATUS-AUDITORIA.
+
+       DATA                DIVISION.
+       FILE                SECTION.
+       FD  CLIENTES-MASTER
+           LABEL RECORD IS STANDARD.
+           COPY CLIMST.
+
+       FD  AUDITORIA
+           LABEL RECORD IS STANDARD.
+           COPY CLIAUD.
+
+       WORKING-STORAGE     SECTION.
+       01  WRK-STATUS-MASTER    PICTURE X(02) VALUE SPACES.
+       01  WRK-STATUS-AUDITORIA PICTURE X(02) VALUE SPACES.
+       01  WRK-FIM-ARQUIVO      PICTURE X(01) VALUE "N".
+           88  WRK-FIM-ARQUIVO-SIM       VALUE "S".
+       01  WRK-OPERADOR         PICTURE X(08) VALUE SPACES.
+       01  WRK-TAXA-JUROS       PICTURE 9V9999 VALUE ZEROS.
+       01  WRK-TAXA-VALIDA      PICTURE X(01)  VALUE "N".
+           88  WRK-TAXA-VALIDA-SIM       VALUE "S".
+       01  WRK-SALDO-ANTES      PICTURE S9(10) COMP-3 VALUE ZEROS.
+       01  WRK-JUROS            PICTURE S9(10) COMP-3 VALUE ZEROS.
+       01  WRK-DATA-HORA        PICTURE X(21)  VALUE SPACES.
+       01  WRK-CONTADOR         PICTURE 9(07)  VALUE ZEROS.
+       01  WRK-CONTADOR-ED      PICTURE ZZZ.ZZ9.
+
+       PROCEDURE           DIVISION.
+       0000-INICIO.
+           DISPLAY "DIGITE O CODIGO DO OPERADOR "
+               ACCEPT WRK-OPERADOR.
+           PERFORM 1050-ACEITA-TAXA.
+
+           PERFORM 1000-ABRIR-ARQUIVOS.
+
+           PERFORM 2000-LER-PROXIMO.
+           PERFORM UNTIL WRK-FIM-ARQUIVO-SIM
+               IF CM-TIPO-CONTA = 3
+                   PERFORM 3000-CREDITA-JUROS
+               END-IF
+               PERFORM 2000-LER-PROXIMO
+           END-PERFORM.
+
+           PERFORM 9000-FECHAR-ARQUIVOS.
+
+           MOVE WRK-CONTADOR TO WRK-CONTADOR-ED.
+           DISPLAY "CONTAS POUPANCA CREDITADAS: " WRK-CONTADOR-ED.
+
+           STOP RUN.
+
+       1000-ABRIR-ARQUIVOS.
+           OPEN I-O CLIENTES-MASTER.
+
+           OPEN EXTEND AUDITORIA.
+           IF WRK-STATUS-AUDITORIA NOT = "00"
+               OPEN OUTPUT AUDITORIA
+           END-IF.
+
+      *---- TAXA E DIGITADA SEM VIRGULA (4 CASAS DECIMAIS IMPLICITAS,
+      *---- PIC 9V9999) - EX: DIGITAR 00050 PARA UMA TAXA DE 0,0050
+
+       1050-ACEITA-TAXA.
+           MOVE "N" TO WRK-TAXA-VALIDA.
+           PERFORM UNTIL WRK-TAXA-VALIDA-SIM
+               DISPLAY "DIGITE A TAXA DE JUROS MENSAL, SEM VIRGULA "
+               DISPLAY "(4 CASAS DECIMAIS - EX: 00050 = 0,0050) "
+               ACCEPT WRK-TAXA-JUROS
+               IF WRK-TAXA-JUROS IS NOT NUMERIC
+                   DISPLAY "TAXA INVALIDA - DIGITE APENAS NUMEROS"
+               ELSE
+                   IF WRK-TAXA-JUROS IS EQUAL TO ZERO
+                       DISPLAY "TAXA NAO PODE SER ZERO"
+                   ELSE
+                       MOVE "S" TO WRK-TAXA-VALIDA
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       2000-LER-PROXIMO.
+           READ CLIENTES-MASTER NEXT RECORD
+               AT END
+                   MOVE "S" TO WRK-FIM-ARQUIVO
+           END-READ.
+
+       3000-CREDITA-JUROS.
+           MOVE CM-SALDO TO WRK-SALDO-ANTES.
+           COMPUTE WRK-JUROS ROUNDED = CM-SALDO * WRK-TAXA-JUROS.
+           ADD WRK-JUROS TO CM-SALDO.
+
+           REWRITE CLIENTES-MASTER-RECORD.
+
+           PERFORM 4000-GRAVA-AUDITORIA.
+
+           ADD 1 TO WRK-CONTADOR.
+
+       4000-GRAVA-AUDITORIA.
+           MOVE FUNCTION CURRENT-DATE TO WRK-DATA-HORA.
+
+           MOVE CM-CHAVE                 TO AUD-CHAVE
+           MOVE "JUROS"                  TO AUD-OPERACAO
+           MOVE WRK-SALDO-ANTES          TO AUD-SALDO-ANTES
+           MOVE CM-SALDO                 TO AUD-SALDO-DEPOIS
+           MOVE WRK-DATA-HORA (1:8)      TO AUD-DATA
+           MOVE WRK-DATA-HORA (9:8)      TO AUD-HORA
+           MOVE WRK-OPERADOR             TO AUD-OPERADOR
+
+           WRITE AUDIT-TRAIL-RECORD.
+
+       9000-FECHAR-ARQUIVOS.
+           CLOSE CLIENTES-MASTER.
+           CLOSE AUDITORIA.
