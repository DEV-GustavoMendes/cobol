@@ -0,0 +1,22 @@
+      *----Gustavo Mendes de Moura
+      *----TABELA DE MOEDAS ACEITAS E TAXA DE CONVERSAO PARA REAL (BRL)
+       01  WRK-TAB-MOEDA-CODIGOS.
+           05  FILLER              PICTURE X(03)  VALUE "BRL".
+           05  FILLER              PICTURE X(03)  VALUE "USD".
+           05  FILLER              PICTURE X(03)  VALUE "EUR".
+       01  WRK-TAB-MOEDA-COD REDEFINES
+                                   WRK-TAB-MOEDA-CODIGOS.
+           05  WRK-MOEDA-COD       PICTURE X(03)  OCCURS 3 TIMES.
+
+       01  WRK-TAB-MOEDA-TAXA-VALORES.
+           05  FILLER              PICTURE 9(04)V9999  VALUE 0001,0000.
+           05  FILLER              PICTURE 9(04)V9999  VALUE 0005,0000.
+           05  FILLER              PICTURE 9(04)V9999  VALUE 0005,5000.
+       01  WRK-TAB-MOEDA-TAXA REDEFINES
+                                   WRK-TAB-MOEDA-TAXA-VALORES.
+           05  WRK-MOEDA-TAXA      PICTURE 9(04)V9999  OCCURS 3 TIMES.
+
+       01  WRK-MOEDA               PICTURE X(03)  VALUE "BRL".
+       01  WRK-MOEDA-IND           PICTURE 9(02)  VALUE ZEROS.
+       01  WRK-MOEDA-VALIDA-SW     PICTURE X(01)  VALUE "N".
+           88  WRK-MOEDA-OK               VALUE "S".
