@@ -1,4 +1,4 @@
-      *----Gustavo Mendes de Moura 
+      *----Gustavo Mendes de Moura
        IDENTIFICATION      DIVISION.
        PROGRAM-ID. CLIENTES.
       * COMENTÁRIO
@@ -7,45 +7,562 @@
        SPECIAL-NAMES.
            DECIMAL-POINT   IS COMMA.
 
+       INPUT-OUTPUT        SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES-MASTER ASSIGN TO "CLIMST"
+               ORGANIZATION   IS INDEXED
+               ACCESS MODE    IS DYNAMIC
+               RECORD KEY     IS CM-CHAVE
+               FILE STATUS    IS WRK-FILE-STATUS.
+
+           SELECT AUDITORIA ASSIGN TO "CLIAUD"
+               ORGANIZATION   IS LINE SEQUENTIAL
+               FILE STATUS    IS WRK-STATUS-AUDITORIA.
+
+           SELECT REJEITOS ASSIGN TO "CLIREJ"
+               ORGANIZATION   IS LINE SEQUENTIAL
+               FILE STATUS    IS WRK-STATUS-REJEITOS.
+
+           SELECT ENTRADA-TRANSACOES ASSIGN TO "CLILAN"
+               ORGANIZATION   IS LINE SEQUENTIAL
+               FILE STATUS    IS WRK-STATUS-ENTRADA.
+
+           SELECT CHECKPOINT ASSIGN TO "CLICKPA"
+               ORGANIZATION   IS LINE SEQUENTIAL
+               FILE STATUS    IS WRK-STATUS-CHECKPOINT.
 
        DATA                DIVISION.
+       FILE                SECTION.
+       FD  CLIENTES-MASTER
+           LABEL RECORD IS STANDARD.
+           COPY CLIMST.
+
+       FD  AUDITORIA
+           LABEL RECORD IS STANDARD.
+           COPY CLIAUD.
+
+       FD  REJEITOS
+           LABEL RECORD IS STANDARD.
+           COPY CLIREJ.
+
+       FD  ENTRADA-TRANSACOES
+           LABEL RECORD IS STANDARD.
+       01  REG-ENTRADA.
+           05  ENT-OPERADOR        PICTURE X(08).
+           05  ENT-CHAVE           PICTURE X(10).
+
+       FD  CHECKPOINT
+           LABEL RECORD IS STANDARD.
+       01  REG-CHECKPOINT.
+           05  CKP-CHAVE           PICTURE X(10).
+           05  CKP-CONTADOR        PICTURE 9(07).
+
        WORKING-STORAGE     SECTION.
+       01  WRK-FILE-STATUS PICTURE X(02)   VALUE SPACES.
+       01  WRK-STATUS-AUDITORIA PICTURE X(02) VALUE SPACES.
+       01  WRK-STATUS-REJEITOS  PICTURE X(02) VALUE SPACES.
+       01  WRK-STATUS-ENTRADA   PICTURE X(02) VALUE SPACES.
+       01  WRK-STATUS-CHECKPOINT PICTURE X(02) VALUE SPACES.
        01  WRK-NOME        PICTURE X(20)   VALUE SPACES.
-       01  WRK-SALDO       PICTURE S9(10)   VALUE ZEROS.
        01  WRK-SALDO-ED    PICTURE Z.ZZZ.ZZZ.ZZ9,99.
+       01  WRK-OPERADOR    PICTURE X(08)   VALUE SPACES.
+       01  WRK-SALDO-ANTES PICTURE S9(10) COMP-3 VALUE ZEROS.
+       01  WRK-DATA-HORA   PICTURE X(21)   VALUE SPACES.
+       01  WRK-SALDO-ENTRADA PICTURE S9(10) SIGN LEADING SEPARATE.
+       01  WRK-SALDO-VALIDO  PICTURE X(01)  VALUE "N".
+           88  WRK-SALDO-VALIDO-SIM         VALUE "S".
+       01  WRK-TIPO-CONTA    PICTURE 9      VALUE ZERO.
+       01  WRK-OPERACAO-OK   PICTURE X(01)  VALUE "S".
+           88  WRK-OPERACAO-OK-SIM          VALUE "S".
+       01  WRK-OPERACAO      PICTURE X(10)  VALUE SPACES.
+       01  WRK-HOUVE-REJEITO PICTURE X(01)  VALUE "N".
+           88  WRK-HOUVE-REJEITO-SIM        VALUE "S".
+       01  WRK-SALDO-CONVERTIDO PICTURE S9(10)V9999 COMP VALUE ZEROS.
+
+       01  WRK-MODO-EXECUCAO PICTURE 9      VALUE ZERO.
+           88  WRK-MODO-INTERATIVO          VALUE 1.
+           88  WRK-MODO-BATCH               VALUE 2.
+       01  WRK-FIM-ARQUIVO   PICTURE X(01)  VALUE "N".
+           88  WRK-FIM-ARQUIVO-SIM          VALUE "S".
+       01  WRK-CONTADOR      PICTURE 9(07)  VALUE ZEROS.
+       01  WRK-CONTADOR-ED   PICTURE ZZZ.ZZ9.
+       01  WRK-CONTADOR-CKPT PICTURE 9(07)  VALUE ZEROS.
+       01  WRK-CONTADOR-DESCONHECIDOS PICTURE 9(07) VALUE ZEROS.
+       01  WRK-CHECKPOINT-INTERVALO PICTURE 9(05) VALUE 100.
+       01  WRK-REINICIO      PICTURE X(01)  VALUE "N".
+           88  WRK-REINICIO-SIM             VALUE "S".
+
+           COPY CLIMIN.
+           COPY CLIDOC.
+           COPY CLIMOE.
 
        PROCEDURE           DIVISION.
+       0000-INICIO.
+           DISPLAY "MODO DE EXECUCAO (1-INTERATIVO, 2-BATCH) ? "
+               ACCEPT WRK-MODO-EXECUCAO.
+
+           EVALUATE TRUE
+               WHEN WRK-MODO-INTERATIVO
+                   PERFORM 1000-MODO-INTERATIVO
+               WHEN WRK-MODO-BATCH
+                   PERFORM 6000-MODO-BATCH
+               WHEN OTHER
+                   DISPLAY "MODO DE EXECUCAO INVALIDO"
+                   MOVE 8 TO RETURN-CODE
+           END-EVALUATE.
+
+           STOP RUN.
+
+      *---- MODO INTERATIVO (UM LANCAMENTO POR VEZ, DIGITADO)
+
+       1000-MODO-INTERATIVO.
+           PERFORM 1050-ABRIR-ARQUIVO.
+
+           DISPLAY "DIGITE O CODIGO DO OPERADOR "
+               ACCEPT WRK-OPERADOR.
+
+           DISPLAY "DIGITE A CHAVE DO CLIENTE "
+               ACCEPT CM-CHAVE.
+
+           READ CLIENTES-MASTER
+               INVALID KEY
+                   PERFORM 2000-NOVO-CLIENTE
+               NOT INVALID KEY
+                   PERFORM 3000-ATUALIZA-SALDO
+           END-READ.
+
+           PERFORM 9000-FECHAR-ARQUIVO.
+
+           IF WRK-HOUVE-REJEITO-SIM
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+
+       1050-ABRIR-ARQUIVO.
+           OPEN I-O CLIENTES-MASTER.
+           IF WRK-FILE-STATUS = "35"
+               OPEN OUTPUT CLIENTES-MASTER
+               CLOSE CLIENTES-MASTER
+               OPEN I-O CLIENTES-MASTER
+           END-IF.
+
+           OPEN EXTEND AUDITORIA.
+           IF WRK-STATUS-AUDITORIA NOT = "00"
+               OPEN OUTPUT AUDITORIA
+           END-IF.
+
+           OPEN EXTEND REJEITOS.
+           IF WRK-STATUS-REJEITOS NOT = "00"
+               OPEN OUTPUT REJEITOS
+           END-IF.
+
+       2000-NOVO-CLIENTE.
+           DISPLAY "CLIENTE NAO CADASTRADO - INCLUINDO NOVO REGISTRO"
            DISPLAY "DIGITE SEU NOME "
                ACCEPT WRK-NOME.
-           DISPLAY "DIGITE SEU SALDO "
-               ACCEPT WRK-SALDO.
+           PERFORM 2100-ACEITA-SALDO.
+           DISPLAY "(1-FISICA,2-JURIDICA,3-POUPANCA,4-CONJUNTA) ? "
+               ACCEPT WRK-TIPO-CONTA.
+           IF WRK-TIPO-CONTA IS LESS THAN 1 OR
+              WRK-TIPO-CONTA IS GREATER THAN 4
+               DISPLAY "TIPO DE CONTA INVALIDO - ASSUMINDO FISICA"
+               MOVE 1 TO WRK-TIPO-CONTA
+           END-IF.
+
+           PERFORM 2050-ACEITA-DOCUMENTO.
+           PERFORM 2060-ACEITA-MOEDA.
+
+           MOVE WRK-NOME       TO CM-NOME
+           MOVE WRK-SALDO-ENTRADA TO CM-SALDO
+           MOVE WRK-TIPO-CONTA    TO CM-TIPO-CONTA
+           MOVE WRK-MOEDA         TO CM-MOEDA
+           IF WRK-TIPO-CONTA = 2
+               MOVE WRK-CNPJ      TO CM-CNPJ
+               MOVE ZEROS         TO CM-CPF
+           ELSE
+               MOVE WRK-CPF       TO CM-CPF
+               MOVE ZEROS         TO CM-CNPJ
+           END-IF
+           MOVE CM-SALDO          TO CM-SALDO-ABERTURA
+
+           WRITE CLIENTES-MASTER-RECORD.
+
+           PERFORM 4000-OPERACOES.
+
+           REWRITE CLIENTES-MASTER-RECORD.
+
+       2100-ACEITA-SALDO.
+           MOVE "N" TO WRK-SALDO-VALIDO.
+           PERFORM UNTIL WRK-SALDO-VALIDO-SIM
+               DISPLAY "DIGITE SEU SALDO "
+               ACCEPT WRK-SALDO-ENTRADA
+               IF WRK-SALDO-ENTRADA IS NOT NUMERIC
+                   DISPLAY "SALDO INVALIDO - DIGITE APENAS NUMEROS"
+               ELSE
+                   IF WRK-SALDO-ENTRADA IS LESS THAN ZERO
+                       DISPLAY "SALDO NAO PODE SER NEGATIVO"
+                   ELSE
+                       MOVE "S" TO WRK-SALDO-VALIDO
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+      *---- CAPTURA E VALIDA O DOCUMENTO DE ACORDO COM O TIPO DE CONTA
+      *---- (1-FISICA,3-POUPANCA,4-CONJUNTA USAM CPF; 2-JURIDICA CNPJ)
+
+       2050-ACEITA-DOCUMENTO.
+           MOVE "N" TO WRK-DOC-VALIDO.
+           PERFORM UNTIL WRK-DOC-OK
+               IF WRK-TIPO-CONTA = 2
+                   DISPLAY "DIGITE O CNPJ (14 DIGITOS) "
+                       ACCEPT WRK-CNPJ
+                   PERFORM 2052-VALIDA-CNPJ
+               ELSE
+                   DISPLAY "DIGITE O CPF (11 DIGITOS) "
+                       ACCEPT WRK-CPF
+                   PERFORM 2054-VALIDA-CPF
+               END-IF
+               IF NOT WRK-DOC-OK
+                   DISPLAY "DOCUMENTO INVALIDO - DIGITE NOVAMENTE"
+               END-IF
+           END-PERFORM.
+
+       2052-VALIDA-CNPJ.
+           MOVE "N" TO WRK-DOC-VALIDO.
+           MOVE "S" TO WRK-DOC-IGUAIS.
+
+           PERFORM VARYING WRK-DOC-IND FROM 2 BY 1
+                   UNTIL WRK-DOC-IND > 14
+               IF WRK-CNPJ-DIGITO (WRK-DOC-IND) NOT =
+                       WRK-CNPJ-DIGITO (1)
+                   MOVE "N" TO WRK-DOC-IGUAIS
+               END-IF
+           END-PERFORM.
+
+           IF WRK-DOC-TODOS-IGUAIS
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE ZEROS TO WRK-DOC-SOMA.
+           PERFORM VARYING WRK-DOC-IND FROM 1 BY 1
+                   UNTIL WRK-DOC-IND > 12
+               COMPUTE WRK-DOC-SOMA = WRK-DOC-SOMA +
+                   WRK-CNPJ-DIGITO (WRK-DOC-IND) *
+                   WRK-CNPJ-PESO1-TAB (WRK-DOC-IND)
+           END-PERFORM.
+           COMPUTE WRK-DOC-RESTO = FUNCTION MOD (WRK-DOC-SOMA, 11).
+           IF WRK-DOC-RESTO < 2
+               MOVE 0 TO WRK-DOC-DV
+           ELSE
+               COMPUTE WRK-DOC-DV = 11 - WRK-DOC-RESTO
+           END-IF.
+           IF WRK-DOC-DV NOT = WRK-CNPJ-DIGITO (13)
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE ZEROS TO WRK-DOC-SOMA.
+           PERFORM VARYING WRK-DOC-IND FROM 1 BY 1
+                   UNTIL WRK-DOC-IND > 13
+               COMPUTE WRK-DOC-SOMA = WRK-DOC-SOMA +
+                   WRK-CNPJ-DIGITO (WRK-DOC-IND) *
+                   WRK-CNPJ-PESO2-TAB (WRK-DOC-IND)
+           END-PERFORM.
+           COMPUTE WRK-DOC-RESTO = FUNCTION MOD (WRK-DOC-SOMA, 11).
+           IF WRK-DOC-RESTO < 2
+               MOVE 0 TO WRK-DOC-DV
+           ELSE
+               COMPUTE WRK-DOC-DV = 11 - WRK-DOC-RESTO
+           END-IF.
+           IF WRK-DOC-DV = WRK-CNPJ-DIGITO (14)
+               MOVE "S" TO WRK-DOC-VALIDO
+           END-IF.
+
+       2054-VALIDA-CPF.
+           MOVE "N" TO WRK-DOC-VALIDO.
+           MOVE "S" TO WRK-DOC-IGUAIS.
+
+           PERFORM VARYING WRK-DOC-IND FROM 2 BY 1
+                   UNTIL WRK-DOC-IND > 11
+               IF WRK-CPF-DIGITO (WRK-DOC-IND) NOT =
+                       WRK-CPF-DIGITO (1)
+                   MOVE "N" TO WRK-DOC-IGUAIS
+               END-IF
+           END-PERFORM.
+
+           IF WRK-DOC-TODOS-IGUAIS
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE ZEROS TO WRK-DOC-SOMA.
+           PERFORM VARYING WRK-DOC-IND FROM 1 BY 1
+                   UNTIL WRK-DOC-IND > 9
+               COMPUTE WRK-DOC-SOMA = WRK-DOC-SOMA +
+                   WRK-CPF-DIGITO (WRK-DOC-IND) * (11 - WRK-DOC-IND)
+           END-PERFORM.
+           COMPUTE WRK-DOC-RESTO = FUNCTION MOD (WRK-DOC-SOMA, 11).
+           IF WRK-DOC-RESTO < 2
+               MOVE 0 TO WRK-DOC-DV
+           ELSE
+               COMPUTE WRK-DOC-DV = 11 - WRK-DOC-RESTO
+           END-IF.
+           IF WRK-DOC-DV NOT = WRK-CPF-DIGITO (10)
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE ZEROS TO WRK-DOC-SOMA.
+           PERFORM VARYING WRK-DOC-IND FROM 1 BY 1
+                   UNTIL WRK-DOC-IND > 10
+               COMPUTE WRK-DOC-SOMA = WRK-DOC-SOMA +
+                   WRK-CPF-DIGITO (WRK-DOC-IND) * (12 - WRK-DOC-IND)
+           END-PERFORM.
+           COMPUTE WRK-DOC-RESTO = FUNCTION MOD (WRK-DOC-SOMA, 11).
+           IF WRK-DOC-RESTO < 2
+               MOVE 0 TO WRK-DOC-DV
+           ELSE
+               COMPUTE WRK-DOC-DV = 11 - WRK-DOC-RESTO
+           END-IF.
+           IF WRK-DOC-DV = WRK-CPF-DIGITO (11)
+               MOVE "S" TO WRK-DOC-VALIDO
+           END-IF.
+
+      *---- CAPTURA E VALIDA A MOEDA DA CONTA
+
+       2060-ACEITA-MOEDA.
+           MOVE "N" TO WRK-MOEDA-VALIDA-SW.
+           PERFORM UNTIL WRK-MOEDA-OK
+               DISPLAY "MOEDA DA CONTA (BRL,USD,EUR) ? "
+                   ACCEPT WRK-MOEDA
+               PERFORM 2062-VALIDA-MOEDA
+               IF NOT WRK-MOEDA-OK
+                   DISPLAY "MOEDA NAO SUPORTADA - DIGITE NOVAMENTE"
+               END-IF
+           END-PERFORM.
+
+       2062-VALIDA-MOEDA.
+           MOVE "N" TO WRK-MOEDA-VALIDA-SW.
+           MOVE ZEROS TO WRK-MOEDA-IND.
+
+           PERFORM VARYING WRK-MOEDA-IND FROM 1 BY 1
+                   UNTIL WRK-MOEDA-IND > 3
+               IF WRK-MOEDA = WRK-MOEDA-COD (WRK-MOEDA-IND)
+                   MOVE "S" TO WRK-MOEDA-VALIDA-SW
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       3000-ATUALIZA-SALDO.
+           PERFORM 4000-OPERACOES.
+
+           REWRITE CLIENTES-MASTER-RECORD.
 
       *---- OPERAÇÕES
 
-           DISPLAY WRK-NOME
+       4000-OPERACOES.
+           DISPLAY CM-NOME
 
       *---- SOMA
-           ADD 500 TO WRK-SALDO
-               MOVE WRK-SALDO TO WRK-SALDO-ED
+           MOVE CM-SALDO TO WRK-SALDO-ANTES
+           ADD 500 TO CM-SALDO
+               MOVE CM-SALDO TO WRK-SALDO-ED
            DISPLAY "SALDO " WRK-SALDO-ED.
            DISPLAY "------------------"
+           MOVE "SOMA" TO WRK-OPERACAO
+           PERFORM 5000-GRAVA-AUDITORIA.
 
       *---- SUBTRAÇÃO
-           SUBTRACT 200 FROM WRK-SALDO
-               MOVE WRK-SALDO TO WRK-SALDO-ED
-           DISPLAY "SALDO " WRK-SALDO-ED.
+           MOVE CM-SALDO TO WRK-SALDO-ANTES
+           SUBTRACT 200 FROM CM-SALDO.
+           MOVE "SUBTRACAO" TO WRK-OPERACAO
+           PERFORM 4100-VERIFICA-SALDO-MINIMO
+           IF WRK-OPERACAO-OK-SIM
+               MOVE CM-SALDO TO WRK-SALDO-ED
+               DISPLAY "SALDO " WRK-SALDO-ED
+               PERFORM 5000-GRAVA-AUDITORIA
+           END-IF.
 
       *---- MULTIPLICAÇÃO
-           MULTIPLY WRK-SALDO BY 2 GIVING WRK-SALDO.
-               MOVE WRK-SALDO TO WRK-SALDO-ED
+           MOVE CM-SALDO TO WRK-SALDO-ANTES
+           MULTIPLY CM-SALDO BY 2 GIVING CM-SALDO.
+               MOVE CM-SALDO TO WRK-SALDO-ED
            DISPLAY "SALDO " WRK-SALDO-ED.
+           MOVE "MULTIPLICA" TO WRK-OPERACAO
+           PERFORM 5000-GRAVA-AUDITORIA.
 
       *---- DIVISÃO
-           DIVIDE WRK-SALDO BY 3 GIVING WRK-SALDO.
-               MOVE WRK-SALDO TO WRK-SALDO-ED
-           DISPLAY "SALDO " WRK-SALDO-ED.
-   
+           MOVE CM-SALDO TO WRK-SALDO-ANTES
+           DIVIDE CM-SALDO BY 3 GIVING CM-SALDO.
+           MOVE "DIVISAO" TO WRK-OPERACAO
+           PERFORM 4100-VERIFICA-SALDO-MINIMO
+           IF WRK-OPERACAO-OK-SIM
+               MOVE CM-SALDO TO WRK-SALDO-ED
+               DISPLAY "SALDO " WRK-SALDO-ED
+               PERFORM 5000-GRAVA-AUDITORIA
+           END-IF.
 
-           STOP RUN.
-           
+      *---- CONFERE O RESULTADO DA OPERAÇÃO CONTRA O SALDO MINIMO
+      *---- DO TIPO DE CONTA; SE ESTOURAR O LIMITE, DESFAZ A OPERAÇÃO
+      *---- E GRAVA A TENTATIVA NO ARQUIVO DE REJEITOS
+
+       4100-VERIFICA-SALDO-MINIMO.
+           MOVE "S" TO WRK-OPERACAO-OK.
+           PERFORM 4050-CONVERTE-SALDO-BRL.
+
+           IF WRK-SALDO-CONVERTIDO IS LESS THAN
+                   WRK-SALDO-MINIMO (CM-TIPO-CONTA)
+               MOVE "N" TO WRK-OPERACAO-OK
+               MOVE "S" TO WRK-HOUVE-REJEITO
+               PERFORM 4200-GRAVA-REJEITO
+               MOVE WRK-SALDO-ANTES TO CM-SALDO
+               DISPLAY "OPERACAO RECUSADA - SALDO FICARIA ABAIXO "
+                   "DO MINIMO EXIGIDO PARA O TIPO DE CONTA"
+           END-IF.
+
+      *---- CONVERTE O SALDO DO REGISTRO (NA MOEDA DA CONTA, CM-MOEDA)
+      *---- PARA REAIS, POIS A TABELA DE SALDO MINIMO E SEMPRE EM BRL
+
+       4050-CONVERTE-SALDO-BRL.
+           MOVE 1 TO WRK-MOEDA-IND.
+           PERFORM VARYING WRK-MOEDA-IND FROM 1 BY 1
+                   UNTIL WRK-MOEDA-IND > 3
+               IF CM-MOEDA = WRK-MOEDA-COD (WRK-MOEDA-IND)
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+           IF WRK-MOEDA-IND > 3
+               MOVE 1 TO WRK-MOEDA-IND
+           END-IF.
+
+           COMPUTE WRK-SALDO-CONVERTIDO =
+               CM-SALDO * WRK-MOEDA-TAXA (WRK-MOEDA-IND).
+
+       4200-GRAVA-REJEITO.
+           MOVE FUNCTION CURRENT-DATE TO WRK-DATA-HORA.
+
+           MOVE CM-CHAVE                      TO REJ-CHAVE
+           MOVE WRK-OPERACAO                  TO REJ-OPERACAO
+           MOVE CM-SALDO                      TO REJ-SALDO-TENTATIVA
+           MOVE WRK-SALDO-MINIMO (CM-TIPO-CONTA)
+                                               TO REJ-SALDO-MINIMO
+           MOVE WRK-DATA-HORA (1:8)           TO REJ-DATA
+           MOVE WRK-DATA-HORA (9:8)           TO REJ-HORA
+
+           WRITE REJEITO-RECORD.
+
+      *---- GRAVA UM REGISTRO NA TRILHA DE AUDITORIA
+
+       5000-GRAVA-AUDITORIA.
+           MOVE FUNCTION CURRENT-DATE TO WRK-DATA-HORA.
+
+           MOVE CM-CHAVE                 TO AUD-CHAVE
+           MOVE WRK-OPERACAO             TO AUD-OPERACAO
+           MOVE WRK-SALDO-ANTES          TO AUD-SALDO-ANTES
+           MOVE CM-SALDO                 TO AUD-SALDO-DEPOIS
+           MOVE WRK-DATA-HORA (1:8)      TO AUD-DATA
+           MOVE WRK-DATA-HORA (9:8)      TO AUD-HORA
+           MOVE WRK-OPERADOR             TO AUD-OPERADOR
+
+           WRITE AUDIT-TRAIL-RECORD.
+
+       9000-FECHAR-ARQUIVO.
+           CLOSE CLIENTES-MASTER.
+           CLOSE AUDITORIA.
+           CLOSE REJEITOS.
+
+      *---- MODO BATCH (LANCAMENTOS DO DIA CONTRA O MESTRE COMPLETO,
+      *---- UM OPERADOR+CHAVE POR REGISTRO DO ARQUIVO DE ENTRADA)
+
+       6000-MODO-BATCH.
+           MOVE ZEROS  TO WRK-CONTADOR WRK-CONTADOR-CKPT
+                          WRK-CONTADOR-DESCONHECIDOS.
+           MOVE "N"    TO WRK-FIM-ARQUIVO.
+
+           DISPLAY "REINICIAR A PARTIR DO ULTIMO CHECKPOINT (S/N) ? "
+               ACCEPT WRK-REINICIO.
+
+           PERFORM 1050-ABRIR-ARQUIVO.
+           OPEN INPUT ENTRADA-TRANSACOES.
+
+           IF WRK-REINICIO-SIM
+               PERFORM 6100-LER-CHECKPOINT
+           END-IF.
+
+           PERFORM 6200-LER-PROXIMA-ENTRADA.
+           PERFORM UNTIL WRK-FIM-ARQUIVO-SIM
+               ADD 1 TO WRK-CONTADOR
+               IF WRK-CONTADOR > WRK-CONTADOR-CKPT
+                   PERFORM 6300-PROCESSA-ENTRADA
+                   IF FUNCTION MOD (WRK-CONTADOR,
+                           WRK-CHECKPOINT-INTERVALO) = 0
+                       PERFORM 6900-GRAVA-CHECKPOINT
+                   END-IF
+               END-IF
+               PERFORM 6200-LER-PROXIMA-ENTRADA
+           END-PERFORM.
+
+           CLOSE ENTRADA-TRANSACOES.
+           PERFORM 9000-FECHAR-ARQUIVO.
+
+           PERFORM 6950-LIMPAR-CHECKPOINT.
+
+           MOVE WRK-CONTADOR TO WRK-CONTADOR-ED.
+           DISPLAY "LANCAMENTOS PROCESSADOS: " WRK-CONTADOR-ED.
+           MOVE WRK-CONTADOR-DESCONHECIDOS TO WRK-CONTADOR-ED.
+           DISPLAY "CHAVES NAO CADASTRADAS IGNORADAS: " WRK-CONTADOR-ED.
+
+           IF WRK-HOUVE-REJEITO-SIM OR
+                   WRK-CONTADOR-DESCONHECIDOS > ZEROS
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+
+       6100-LER-CHECKPOINT.
+           OPEN INPUT CHECKPOINT.
+           IF WRK-STATUS-CHECKPOINT = "00"
+               READ CHECKPOINT
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKP-CONTADOR TO WRK-CONTADOR-CKPT
+               END-READ
+               CLOSE CHECKPOINT
+           END-IF.
+
+       6200-LER-PROXIMA-ENTRADA.
+           READ ENTRADA-TRANSACOES
+               AT END
+                   MOVE "S" TO WRK-FIM-ARQUIVO
+           END-READ.
+
+      *---- LANCAMENTOS BATCH SO SE APLICAM A CLIENTES JA CADASTRADOS;
+      *---- UM REGISTRO DE ENTRADA NAO TRAZ OS DADOS (NOME,DOCUMENTO,
+      *---- MOEDA) NECESSARIOS PARA ABRIR UMA CONTA NOVA, ENTAO UMA
+      *---- CHAVE DESCONHECIDA E APENAS CONTADA E IGNORADA
+
+       6300-PROCESSA-ENTRADA.
+           MOVE ENT-OPERADOR TO WRK-OPERADOR.
+           MOVE ENT-CHAVE    TO CM-CHAVE.
+
+           READ CLIENTES-MASTER
+               INVALID KEY
+                   ADD 1 TO WRK-CONTADOR-DESCONHECIDOS
+                   DISPLAY "CLIENTE NAO CADASTRADO - IGNORADO: "
+                       CM-CHAVE
+               NOT INVALID KEY
+                   PERFORM 3000-ATUALIZA-SALDO
+           END-READ.
+
+       6900-GRAVA-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT.
+           MOVE CM-CHAVE     TO CKP-CHAVE
+           MOVE WRK-CONTADOR TO CKP-CONTADOR
+           WRITE REG-CHECKPOINT.
+           CLOSE CHECKPOINT.
 
+       6950-LIMPAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT.
+           MOVE SPACES TO CKP-CHAVE
+           MOVE ZEROS  TO CKP-CONTADOR
+           WRITE REG-CHECKPOINT.
+           CLOSE CHECKPOINT.
