@@ -0,0 +1,133 @@
+      *----Gustavo Mendes de Moura
+       IDENTIFICATION      DIVISION.
+       PROGRAM-ID. CLIRPT.
+      * RELATORIO IMPRESSO DE EXTRATO A PARTIR DO CADASTRO MESTRE
+       ENVIRONMENT         DIVISION.
+       CONFIGURATION       SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT   IS COMMA.
+
+       INPUT-OUTPUT        SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES-MASTER ASSIGN TO "CLIMST"
+               ORGANIZATION   IS INDEXED
+               ACCESS MODE    IS SEQUENTIAL
+               RECORD KEY     IS CM-CHAVE
+               FILE STATUS    IS WRK-STATUS-MASTER.
+
+           SELECT RELATORIO ASSIGN TO "CLIRPT.LST"
+               ORGANIZATION   IS LINE SEQUENTIAL
+               FILE STATUS    IS WRK-STATUS-RELATORIO.
+
+       DATA                DIVISION.
+       FILE                SECTION.
+       FD  CLIENTES-MASTER
+           LABEL RECORD IS STANDARD.
+           COPY CLIMST.
+
+       FD  RELATORIO
+           LABEL RECORD IS STANDARD.
+       01  LINHA-RELATORIO             PICTURE X(80).
+
+       WORKING-STORAGE     SECTION.
+       01  WRK-STATUS-MASTER       PICTURE X(02)  VALUE SPACES.
+       01  WRK-STATUS-RELATORIO    PICTURE X(02)  VALUE SPACES.
+       01  WRK-FIM-ARQUIVO         PICTURE X(01)  VALUE "N".
+           88  WRK-FIM-ARQUIVO-SIM                VALUE "S".
+       01  WRK-NUM-PAGINA          PICTURE 9(04)  VALUE ZEROS.
+       01  WRK-LINHAS-PAGINA       PICTURE 9(02)  VALUE ZEROS.
+       01  WRK-MAX-LINHAS-PAGINA   PICTURE 9(02)  VALUE 20.
+       01  WRK-TOTAL-PAGINA        PICTURE S9(10) COMP-3 VALUE ZEROS.
+       01  WRK-TOTAL-GERAL         PICTURE S9(10) COMP-3 VALUE ZEROS.
+       01  WRK-SALDO-ED            PICTURE Z.ZZZ.ZZZ.ZZ9,99.
+
+       01  CAB-01.
+           05  FILLER               PICTURE X(20)  VALUE
+               "EXTRATO DE CLIENTES".
+           05  FILLER               PICTURE X(10)  VALUE "PAGINA ".
+           05  CAB-PAGINA           PICTURE ZZZ9.
+
+       01  CAB-02.
+           05  FILLER               PICTURE X(20)  VALUE "CLIENTE".
+           05  FILLER               PICTURE X(40)  VALUE
+               "SALDO ATUAL".
+
+       01  DET-01.
+           05  DET-NOME             PICTURE X(20).
+           05  FILLER               PICTURE X(05)  VALUE SPACES.
+           05  DET-SALDO-ED         PICTURE Z.ZZZ.ZZZ.ZZ9,99.
+
+       01  TOT-PAGINA.
+           05  FILLER               PICTURE X(20)  VALUE
+               "TOTAL DA PAGINA".
+           05  TOT-PAGINA-ED        PICTURE Z.ZZZ.ZZZ.ZZ9,99.
+
+       01  TOT-GERAL.
+           05  FILLER               PICTURE X(20)  VALUE
+               "TOTAL GERAL".
+           05  TOT-GERAL-ED         PICTURE Z.ZZZ.ZZZ.ZZ9,99.
+
+       PROCEDURE           DIVISION.
+       0000-INICIO.
+           OPEN INPUT  CLIENTES-MASTER
+           OPEN OUTPUT RELATORIO.
+
+           PERFORM 1000-LER-PROXIMO.
+           PERFORM UNTIL WRK-FIM-ARQUIVO-SIM
+               IF WRK-LINHAS-PAGINA = ZEROS OR
+                  WRK-LINHAS-PAGINA >= WRK-MAX-LINHAS-PAGINA
+                   PERFORM 2000-NOVA-PAGINA
+               END-IF
+               PERFORM 3000-IMPRIME-DETALHE
+               PERFORM 1000-LER-PROXIMO
+           END-PERFORM.
+
+           PERFORM 4000-TOTAL-GERAL.
+
+           CLOSE CLIENTES-MASTER
+           CLOSE RELATORIO.
+
+           STOP RUN.
+
+       1000-LER-PROXIMO.
+           READ CLIENTES-MASTER NEXT RECORD
+               AT END
+                   MOVE "S" TO WRK-FIM-ARQUIVO
+           END-READ.
+
+       2000-NOVA-PAGINA.
+           IF WRK-NUM-PAGINA NOT = ZEROS
+               PERFORM 3500-TOTAL-PAGINA
+           END-IF.
+
+           ADD 1 TO WRK-NUM-PAGINA.
+           MOVE WRK-NUM-PAGINA TO CAB-PAGINA.
+           WRITE LINHA-RELATORIO FROM CAB-01.
+           WRITE LINHA-RELATORIO FROM CAB-02.
+           MOVE SPACES TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+
+           MOVE ZEROS TO WRK-LINHAS-PAGINA.
+           MOVE ZEROS TO WRK-TOTAL-PAGINA.
+
+       3000-IMPRIME-DETALHE.
+           MOVE CM-NOME        TO DET-NOME
+           MOVE CM-SALDO       TO DET-SALDO-ED
+           WRITE LINHA-RELATORIO FROM DET-01.
+
+           ADD 1          TO WRK-LINHAS-PAGINA
+           ADD CM-SALDO   TO WRK-TOTAL-PAGINA
+           ADD CM-SALDO   TO WRK-TOTAL-GERAL.
+
+       3500-TOTAL-PAGINA.
+           MOVE WRK-TOTAL-PAGINA TO TOT-PAGINA-ED.
+           MOVE SPACES TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO FROM TOT-PAGINA.
+
+       4000-TOTAL-GERAL.
+           PERFORM 3500-TOTAL-PAGINA.
+           MOVE WRK-TOTAL-GERAL TO TOT-GERAL-ED.
+           MOVE SPACES TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO FROM TOT-GERAL.
