@@ -0,0 +1,11 @@
+      *----Gustavo Mendes de Moura
+      *----LAYOUT DO REGISTRO MESTRE DE CLIENTES (CLIENTES-MASTER)
+       01  CLIENTES-MASTER-RECORD.
+           05  CM-CHAVE            PICTURE X(10).
+           05  CM-NOME             PICTURE X(20).
+           05  CM-SALDO            PICTURE S9(10)  COMP-3.
+           05  CM-TIPO-CONTA       PICTURE 9.
+           05  CM-SALDO-ABERTURA   PICTURE S9(10)  COMP-3.
+           05  CM-CPF              PICTURE 9(11).
+           05  CM-CNPJ             PICTURE 9(14).
+           05  CM-MOEDA            PICTURE X(03)   VALUE "BRL".
