@@ -0,0 +1,9 @@
+      *----Gustavo Mendes de Moura
+      *----LAYOUT DO REGISTRO DE TRANSACOES REJEITADAS POR SALDO MINIMO
+       01  REJEITO-RECORD.
+           05  REJ-CHAVE           PICTURE X(10).
+           05  REJ-OPERACAO        PICTURE X(10).
+           05  REJ-SALDO-TENTATIVA PICTURE S9(10)  COMP-3.
+           05  REJ-SALDO-MINIMO    PICTURE S9(10)  COMP-3.
+           05  REJ-DATA            PICTURE 9(08).
+           05  REJ-HORA            PICTURE 9(08).
