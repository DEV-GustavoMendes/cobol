@@ -0,0 +1,153 @@
+      *----Gustavo Mendes de Moura
+       IDENTIFICATION      DIVISION.
+       PROGRAM-ID. CLIFECH.
+      * FECHAMENTO MENSAL - GRAVA HISTORICO DE SALDOS DE ABERTURA E
+      * FECHAMENTO, ARQUIVA A TRILHA DE AUDITORIA DO PERIODO E ROLA
+      * O SALDO DE FECHAMENTO PARA SALDO DE ABERTURA DO PROXIMO PERIODO
+       ENVIRONMENT         DIVISION.
+       CONFIGURATION       SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT   IS COMMA.
+
+       INPUT-OUTPUT        SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES-MASTER ASSIGN TO "CLIMST"
+               ORGANIZATION   IS INDEXED
+               ACCESS MODE    IS SEQUENTIAL
+               RECORD KEY     IS CM-CHAVE
+               FILE STATUS    IS WRK-STATUS-MASTER.
+
+           SELECT HISTORICO ASSIGN TO "CLIHIST"
+               ORGANIZATION   IS LINE SEQUENTIAL
+               FILE STATUS    IS WRK-STATUS-HISTORICO.
+
+           SELECT AUDITORIA ASSIGN TO "CLIAUD"
+               ORGANIZATION   IS LINE SEQUENTIAL
+               FILE STATUS    IS WRK-STATUS-AUDITORIA.
+
+           SELECT AUDITORIA-ARQUIVO ASSIGN TO "CLIAUDA"
+               ORGANIZATION   IS LINE SEQUENTIAL
+               FILE STATUS    IS WRK-STATUS-ARQUIVO.
+
+       DATA                DIVISION.
+       FILE                SECTION.
+       FD  CLIENTES-MASTER
+           LABEL RECORD IS STANDARD.
+           COPY CLIMST.
+
+       FD  HISTORICO
+           LABEL RECORD IS STANDARD.
+           COPY CLIHIST.
+
+       FD  AUDITORIA
+           LABEL RECORD IS STANDARD.
+           COPY CLIAUD.
+
+       FD  AUDITORIA-ARQUIVO
+           LABEL RECORD IS STANDARD.
+           COPY CLIAUD REPLACING ==AUDIT-TRAIL-RECORD== BY
+                                 ==ARQUIVO-TRAIL-RECORD==
+                                 ==AUD-== BY ==ARQ-==.
+
+       WORKING-STORAGE     SECTION.
+       01  WRK-STATUS-MASTER     PICTURE X(02) VALUE SPACES.
+       01  WRK-STATUS-HISTORICO  PICTURE X(02) VALUE SPACES.
+       01  WRK-STATUS-AUDITORIA  PICTURE X(02) VALUE SPACES.
+       01  WRK-STATUS-ARQUIVO    PICTURE X(02) VALUE SPACES.
+       01  WRK-FIM-ARQUIVO       PICTURE X(01) VALUE "N".
+           88  WRK-FIM-ARQUIVO-SIM        VALUE "S".
+       01  WRK-DATA-HORA         PICTURE X(21) VALUE SPACES.
+       01  WRK-DATA-FECHAMENTO   PICTURE 9(08) VALUE ZEROS.
+       01  WRK-CONTADOR-CONTAS   PICTURE 9(07) VALUE ZEROS.
+       01  WRK-CONTADOR-ED       PICTURE ZZZ.ZZ9.
+       01  WRK-CONTADOR-TRANS    PICTURE 9(07) VALUE ZEROS.
+
+       PROCEDURE           DIVISION.
+       0000-INICIO.
+           MOVE FUNCTION CURRENT-DATE TO WRK-DATA-HORA.
+           MOVE WRK-DATA-HORA (1:8)   TO WRK-DATA-FECHAMENTO.
+
+           PERFORM 1000-FECHA-SALDOS.
+           PERFORM 2000-ARQUIVA-AUDITORIA.
+
+           MOVE WRK-CONTADOR-CONTAS TO WRK-CONTADOR-ED.
+           DISPLAY "CONTAS FECHADAS: " WRK-CONTADOR-ED.
+           MOVE WRK-CONTADOR-TRANS TO WRK-CONTADOR-ED.
+           DISPLAY "TRANSACOES ARQUIVADAS: " WRK-CONTADOR-ED.
+
+           STOP RUN.
+
+      *---- GRAVA O HISTORICO DE FECHAMENTO E ROLA O SALDO DE ABERTURA
+
+       1000-FECHA-SALDOS.
+           OPEN I-O CLIENTES-MASTER.
+           OPEN OUTPUT HISTORICO.
+
+           MOVE "N" TO WRK-FIM-ARQUIVO.
+           PERFORM 1100-LER-PROXIMO.
+
+           PERFORM UNTIL WRK-FIM-ARQUIVO-SIM
+               PERFORM 1200-GRAVA-HISTORICO
+               PERFORM 1100-LER-PROXIMO
+           END-PERFORM.
+
+           CLOSE CLIENTES-MASTER.
+           CLOSE HISTORICO.
+
+       1100-LER-PROXIMO.
+           READ CLIENTES-MASTER NEXT RECORD
+               AT END
+                   MOVE "S" TO WRK-FIM-ARQUIVO
+           END-READ.
+
+       1200-GRAVA-HISTORICO.
+           MOVE CM-CHAVE              TO HIST-CHAVE
+           MOVE CM-SALDO-ABERTURA     TO HIST-SALDO-ABERTURA
+           MOVE CM-SALDO              TO HIST-SALDO-FECHAMENTO
+           MOVE WRK-DATA-FECHAMENTO   TO HIST-DATA-FECHAMENTO
+
+           WRITE REG-HISTORICO.
+
+           MOVE CM-SALDO TO CM-SALDO-ABERTURA.
+           REWRITE CLIENTES-MASTER-RECORD.
+
+           ADD 1 TO WRK-CONTADOR-CONTAS.
+
+      *---- ARQUIVA AS TRANSACOES DA TRILHA DE AUDITORIA DO PERIODO E
+      *---- REINICIA O ARQUIVO DE AUDITORIA PARA O PROXIMO PERIODO
+
+       2000-ARQUIVA-AUDITORIA.
+           OPEN INPUT AUDITORIA.
+           IF WRK-STATUS-AUDITORIA NOT = "00"
+               EXIT PARAGRAPH
+           END-IF.
+
+           OPEN EXTEND AUDITORIA-ARQUIVO.
+           IF WRK-STATUS-ARQUIVO NOT = "00"
+               OPEN OUTPUT AUDITORIA-ARQUIVO
+           END-IF.
+
+           MOVE "N" TO WRK-FIM-ARQUIVO.
+           PERFORM 2100-LER-TRANSACAO.
+
+           PERFORM UNTIL WRK-FIM-ARQUIVO-SIM
+               MOVE AUDIT-TRAIL-RECORD TO ARQUIVO-TRAIL-RECORD
+               WRITE ARQUIVO-TRAIL-RECORD
+               ADD 1 TO WRK-CONTADOR-TRANS
+               PERFORM 2100-LER-TRANSACAO
+           END-PERFORM.
+
+           CLOSE AUDITORIA.
+           CLOSE AUDITORIA-ARQUIVO.
+
+      *---- LIMPA O ARQUIVO DE AUDITORIA PARA O NOVO PERIODO, JA QUE
+      *---- TODAS AS TRANSACOES FORAM ARQUIVADAS ACIMA
+
+           OPEN OUTPUT AUDITORIA.
+           CLOSE AUDITORIA.
+
+       2100-LER-TRANSACAO.
+           READ AUDITORIA
+               AT END
+                   MOVE "S" TO WRK-FIM-ARQUIVO
+           END-READ.
