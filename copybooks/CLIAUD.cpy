@@ -0,0 +1,10 @@
+      *----Gustavo Mendes de Moura
+      *----LAYOUT DO REGISTRO DA TRILHA DE AUDITORIA DE SALDO
+       01  AUDIT-TRAIL-RECORD.
+           05  AUD-CHAVE           PICTURE X(10).
+           05  AUD-OPERACAO        PICTURE X(10).
+           05  AUD-SALDO-ANTES     PICTURE S9(10)  COMP-3.
+           05  AUD-SALDO-DEPOIS    PICTURE S9(10)  COMP-3.
+           05  AUD-DATA            PICTURE 9(08).
+           05  AUD-HORA            PICTURE 9(08).
+           05  AUD-OPERADOR        PICTURE X(08).
